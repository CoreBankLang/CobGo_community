@@ -0,0 +1,64 @@
+//NIGHTBAT JOB (ACCTNO),'NIGHTLY BATCH CHAIN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTBAT - Nightly batch chain
+//*
+//* FRONT-END-EDIT runs first to reject bad CUSTOMER-MASTER/ORDER-
+//* MASTER records onto EDITRJCT.RPT ahead of everything else, then
+//* CUSTOMER-MANAGEMENT, ORDER-PROCESSING, PAYMENT-PROCESSING, and
+//* PAYMENT-STATUS-UPDATE run in sequence against the shared master/
+//* transaction files. Each step after the first carries a COND test
+//* on every prior step's condition code so a bad CUSTMGMT, ORDRPROC,
+//* or PAYPROC run does not let the chain continue into the next
+//* step.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=FRNTEDIT
+//CUSTMAST DD DSN=PROD.CUST.MASTER,DISP=SHR
+//ORDRMAST DD DSN=PROD.ORDR.MASTER,DISP=SHR
+//EDITRJCT DD DSN=PROD.EDIT.REJRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=CUSTMGMT,COND=(4,LT,STEP005)
+//CUSTMAST DD DSN=PROD.CUST.MASTER,DISP=OLD
+//TRANSACT DD DSN=PROD.CUST.TRANS,DISP=SHR
+//CUSTPARM DD DSN=PROD.CUST.PARM,DISP=SHR
+//CUSTFEE  DD DSN=PROD.CUST.FEE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//CUSTEXCP DD DSN=PROD.CUST.EXCPRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AUDIT    DD DSN=PROD.AUDIT.TRAIL,DISP=MOD
+//CUSTCKPT DD DSN=PROD.CUST.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ORDRPROC,COND=(4,LT,STEP010)
+//ORDRMAST DD DSN=PROD.ORDR.MASTER,DISP=OLD
+//CUSTMAST DD DSN=PROD.CUST.MASTER,DISP=SHR
+//ORDRCANC DD DSN=PROD.ORDR.CANCRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ORDRSUMM DD DSN=PROD.ORDR.SUMMRPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//ORDRCKPT DD DSN=PROD.ORDR.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PAYPROC,COND=((4,LT,STEP010),(4,LT,STEP020))
+//PAYMTRAN DD DSN=PROD.PAY.TRAN,DISP=SHR
+//ORDRMAST DD DSN=PROD.ORDR.MASTER,DISP=OLD
+//CHECKHST DD DSN=PROD.PAY.CHECKHST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5))
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PAYSTUPD,COND=((4,LT,STEP010),(4,LT,STEP020),
+//             (4,LT,STEP030))
+//PAYMTRAN DD DSN=PROD.PAY.TRAN,DISP=OLD
+//BANKCONF DD DSN=PROD.PAY.BANKCONF,DISP=SHR
+//PAYMPARM DD DSN=PROD.PAY.PARM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
