@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-NOTES-SCAN.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Scans CUSTOMER-NOTES across CUSTOMER-MASTER-FILE for
+      * compliance keywords (FRAUD, DISPUTE, LEGAL HOLD) and lists
+      * each hit on a flagged-customer report, since compliance
+      * otherwise has no way to find these except opening records
+      * one at a time.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT FLAGGED-NOTES-REPORT ASSIGN TO 'CUSTFLAG.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FLAGGED-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+      * FLAGGED-NOTES-REPORT lists one line per keyword hit, so a
+      * customer whose notes carry both FRAUD and LEGAL HOLD shows up
+      * twice rather than compliance having to re-read CUSTOMER-NOTES
+      * to see what was matched.
+       FD  FLAGGED-NOTES-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  FLAGGED-NOTES-RECORD.
+           05 FLAG-CUSTOMER-ID    PIC 9(10).
+           05 FLAG-CUSTOMER-NAME  PIC X(50).
+           05 FLAG-KEYWORD        PIC X(20).
+           05 FLAG-NOTES-TEXT     PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-FLAGGED-FILE-STATUS  PIC X(2) VALUE '00'.
+
+       01 WS-CUSTOMER-EOF-SWITCH  PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CUSTOMERS VALUE 'Y'.
+
+       01 WS-KEYWORD-COUNT        PIC 9(3) COMP VALUE 0.
+       01 WS-MATCHED-KEYWORD      PIC X(20) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT FLAGGED-NOTES-REPORT
+           IF WS-FLAGGED-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open FLAGGED-NOTES-REPORT, status: '
+                   WS-FLAGGED-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-CUSTOMER-RECORD
+           PERFORM SCAN-ONE-CUSTOMER
+               UNTIL WS-END-OF-CUSTOMERS
+
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE FLAGGED-NOTES-REPORT.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-CUSTOMERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       SCAN-ONE-CUSTOMER.
+           PERFORM CHECK-FOR-FLAGGED-KEYWORDS
+           PERFORM READ-CUSTOMER-RECORD.
+
+      * Each keyword is checked with its own INSPECT TALLYING rather
+      * than a driving table, since CHECK-NUMBER-style table lookups
+      * don't hold variable-length literals cleanly in fixed PIC X
+      * entries.
+       CHECK-FOR-FLAGGED-KEYWORDS.
+           MOVE 0 TO WS-KEYWORD-COUNT
+           INSPECT CUSTOMER-NOTES TALLYING WS-KEYWORD-COUNT
+               FOR ALL 'FRAUD'
+           IF WS-KEYWORD-COUNT > 0
+               MOVE 'FRAUD' TO WS-MATCHED-KEYWORD
+               PERFORM WRITE-FLAGGED-NOTES-RECORD
+           END-IF
+
+           MOVE 0 TO WS-KEYWORD-COUNT
+           INSPECT CUSTOMER-NOTES TALLYING WS-KEYWORD-COUNT
+               FOR ALL 'DISPUTE'
+           IF WS-KEYWORD-COUNT > 0
+               MOVE 'DISPUTE' TO WS-MATCHED-KEYWORD
+               PERFORM WRITE-FLAGGED-NOTES-RECORD
+           END-IF
+
+           MOVE 0 TO WS-KEYWORD-COUNT
+           INSPECT CUSTOMER-NOTES TALLYING WS-KEYWORD-COUNT
+               FOR ALL 'LEGAL HOLD'
+           IF WS-KEYWORD-COUNT > 0
+               MOVE 'LEGAL HOLD' TO WS-MATCHED-KEYWORD
+               PERFORM WRITE-FLAGGED-NOTES-RECORD
+           END-IF.
+
+       WRITE-FLAGGED-NOTES-RECORD.
+           MOVE CUSTOMER-ID      TO FLAG-CUSTOMER-ID
+           MOVE CUSTOMER-NAME    TO FLAG-CUSTOMER-NAME
+           MOVE WS-MATCHED-KEYWORD TO FLAG-KEYWORD
+           MOVE CUSTOMER-NOTES   TO FLAG-NOTES-TEXT
+           WRITE FLAGGED-NOTES-RECORD
+
+           DISPLAY 'Flagged customer ' CUSTOMER-ID ' for keyword '
+               WS-MATCHED-KEYWORD.
