@@ -1,53 +1,687 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CUSTOMER-MANAGEMENT.
-       AUTHOR. COBGO-ACCEPTANCE-TESTS.
-       DATE-WRITTEN. 2024.
-       
-       * Customer management system
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 CUSTOMER-RECORD.
-           05 CUSTOMER-ID     PIC 9(10) VALUE 1234567890.
-           05 CUSTOMER-NAME   PIC X(50) VALUE 'John Doe'.
-           05 CUSTOMER-EMAIL  PIC X(100) VALUE 'john.doe@example.com'.
-           05 CUSTOMER-BALANCE PIC S9(15)V99 VALUE 1500.75.
-           05 CUSTOMER-STATUS PIC X(10) VALUE 'ACTIVE'.
-       
-       01 TRANSACTION-AMOUNT  PIC S9(10)V99 VALUE 250.50.
-       01 NEW-BALANCE         PIC S9(15)V99.
-       01 DISPLAY-MESSAGE     PIC X(100).
-       
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           PERFORM DISPLAY-CUSTOMER-INFO
-           PERFORM PROCESS-TRANSACTION
-           PERFORM UPDATE-CUSTOMER-STATUS
-           STOP RUN.
-       
-       DISPLAY-CUSTOMER-INFO.
-           DISPLAY 'Customer ID: ' CUSTOMER-ID
-           DISPLAY 'Customer Name: ' CUSTOMER-NAME
-           DISPLAY 'Customer Email: ' CUSTOMER-EMAIL
-           DISPLAY 'Current Balance: $' CUSTOMER-BALANCE
-           DISPLAY 'Status: ' CUSTOMER-STATUS.
-       
-       PROCESS-TRANSACTION.
-           COMPUTE NEW-BALANCE = CUSTOMER-BALANCE + TRANSACTION-AMOUNT
-           MOVE NEW-BALANCE TO CUSTOMER-BALANCE
-           
-           STRING 'Transaction processed. New balance: $'
-                  CUSTOMER-BALANCE
-                  INTO DISPLAY-MESSAGE
-           DISPLAY DISPLAY-MESSAGE.
-       
-       UPDATE-CUSTOMER-STATUS.
-           IF CUSTOMER-BALANCE < 0
-               MOVE 'OVERDRAFT' TO CUSTOMER-STATUS
-           ELSE IF CUSTOMER-BALANCE > 10000
-               MOVE 'PREMIUM' TO CUSTOMER-STATUS
-           ELSE
-               MOVE 'STANDARD' TO CUSTOMER-STATUS
-           END-IF
-           
-           DISPLAY 'Updated status: ' CUSTOMER-STATUS.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-MANAGEMENT.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2024.
+
+      * Customer management system
+      * 2026-08-09 Batch run against the full CUSTOMER-MASTER file
+      *            instead of a single in-memory record.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO 'TRANSACT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSACTION-FILE-STATUS.
+
+           SELECT PARAMETER-FILE ASSIGN TO 'CUSTPARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAMETER-FILE-STATUS.
+
+           SELECT FEE-FILE ASSIGN TO 'CUSTFEE.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-FEE-FILE-STATUS.
+
+           SELECT EXCEPTION-REPORT ASSIGN TO 'CUSTEXCP.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'CUSTCKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT CONTROL-REPORT ASSIGN TO 'CUSTCTL.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-ID-DIGITS REDEFINES CUSTOMER-ID
+               PIC 9 OCCURS 10.
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-CREATED-PARTS REDEFINES CUSTOMER-CREATED.
+              10 CUSTOMER-CREATED-YEAR  PIC 9(4).
+              10 CUSTOMER-CREATED-MONTH PIC 9(2).
+              10 CUSTOMER-CREATED-DAY   PIC 9(2).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+      * TRANSACTION-FILE carries one posting per line, sorted
+      * ascending by TRANS-CUSTOMER-ID, matched against
+      * CUSTOMER-MASTER-FILE in MATCH-MERGE fashion by
+      * APPLY-CUSTOMER-TRANSACTIONS.
+       FD  TRANSACTION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  TRANSACTION-RECORD.
+           05 TRANS-CUSTOMER-ID   PIC 9(10).
+           05 TRANS-TYPE          PIC X(1).
+               88 TRANS-IS-DEPOSIT    VALUE 'D'.
+               88 TRANS-IS-WITHDRAWAL VALUE 'W'.
+               88 TRANS-IS-FEE        VALUE 'F'.
+               88 TRANS-IS-INTEREST   VALUE 'I'.
+           05 TRANS-AMOUNT         PIC S9(10)V99.
+           05 TRANS-DATE           PIC 9(8).
+
+      * PARAMETER-FILE holds one control record of site-configurable
+      * limits so policy changes do not require a recompile.
+       FD  PARAMETER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARAMETER-RECORD.
+           05 PARM-OVERDRAFT-FEE-AMOUNT   PIC 9(5)V99.
+           05 PARM-PREMIUM-TENURE-YEARS   PIC 9(2).
+           05 PARM-PREMIUM-TENURE-BALANCE PIC 9(7)V99.
+
+      * FEE-FILE records every fee assessed against a customer so
+      * billing can post it and audit can trace it back.
+       FD  FEE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  FEE-RECORD.
+           05 FEE-CUSTOMER-ID PIC 9(10).
+           05 FEE-TYPE        PIC X(10).
+           05 FEE-AMOUNT      PIC S9(7)V99.
+           05 FEE-RUN-DATE    PIC 9(8).
+
+      * EXCEPTION-REPORT lists every CUSTOMER-RECORD rejected by
+      * VALIDATE-CUSTOMER instead of letting it post silently.
+       FD  EXCEPTION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-RECORD.
+           05 EXCEPTION-CUSTOMER-ID PIC 9(10).
+           05 EXCEPTION-REASON      PIC X(40).
+           05 EXCEPTION-RUN-DATE    PIC 9(8).
+
+      * AUDIT-FILE carries one record per CUSTOMER-STATUS transition,
+      * laid out per the shared AUDIT-RECORD copybook (examples/
+      * audit.cpy) so ORDER-PROCESSING and PAYMENT-PROCESSING can
+      * write to the same audit trail in the same shape.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05 AUDIT-DATE        PIC 9(8).
+           05 AUDIT-TIME        PIC 9(6).
+           05 AUDIT-PROGRAM-ID  PIC X(30).
+           05 AUDIT-RECORD-KEY  PIC X(20).
+           05 AUDIT-OLD-VALUE   PIC X(30).
+           05 AUDIT-NEW-VALUE   PIC X(30).
+
+      * CHECKPOINT-FILE carries the last CUSTOMER-ID fully posted this
+      * run. LOAD-CHECKPOINT reads whatever a prior, abended run left
+      * behind so SKIP-TO-RESTART-POINT can fast-forward past it; a
+      * run that completes normally clears the file back to empty.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-CUSTOMER-ID PIC 9(10).
+           05 CKPT-RUN-DATE         PIC 9(8).
+
+      * CONTROL-REPORT gives operations the run's records-read count
+      * and a hash total of CUSTOMER-BALANCE to balance this run
+      * against the prior day's totals, the way every other nightly
+      * job does.
+       FD  CONTROL-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  CONTROL-RECORD.
+           05 CTL-RUN-DATE            PIC 9(8).
+           05 CTL-RECORDS-READ        PIC 9(7).
+           05 CTL-BALANCE-HASH-TOTAL  PIC S9(15)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS    PIC X(2) VALUE '00'.
+       01 WS-TRANSACTION-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-PARAMETER-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 WS-FEE-FILE-STATUS         PIC X(2) VALUE '00'.
+       01 WS-EXCEPTION-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 WS-AUDIT-FILE-STATUS       PIC X(2) VALUE '00'.
+       01 WS-EOF-SWITCH           PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CUSTOMERS VALUE 'Y'.
+       01 WS-TRANS-EOF-SWITCH     PIC X(1) VALUE 'N'.
+           88 WS-END-OF-TRANSACTIONS VALUE 'Y'.
+
+       01 WS-RUN-DATE          PIC 9(8).
+       01 WS-RUN-DATE-PARTS REDEFINES WS-RUN-DATE.
+           05 WS-RUN-YEAR      PIC 9(4).
+           05 WS-RUN-MONTH     PIC 9(2).
+           05 WS-RUN-DAY       PIC 9(2).
+       01 WS-PHONE-INDEX       PIC 9(1) COMP.
+       01 OVERDRAFT-FEE-AMOUNT PIC S9(5)V99 VALUE 35.00.
+       01 PREMIUM-TENURE-YEARS   PIC 9(2) VALUE 10.
+       01 PREMIUM-TENURE-BALANCE PIC 9(7)V99 VALUE 2500.00.
+       01 WS-TENURE-YEARS        PIC 9(3).
+
+       01 DISPLAY-MESSAGE     PIC X(100).
+
+      * VALIDATE-CUSTOMER edit switches. A record must pass both the
+      * ID check digit and the e-mail shape test to post.
+       01 WS-CUSTOMER-VALID-SWITCH   PIC X(1).
+           88 CUSTOMER-IS-VALID      VALUE 'Y'.
+           88 CUSTOMER-IS-INVALID    VALUE 'N'.
+       01 WS-ID-CHECK-SWITCH         PIC X(1).
+           88 ID-CHECK-DIGIT-VALID   VALUE 'Y'.
+       01 WS-EMAIL-VALID-SWITCH      PIC X(1).
+           88 EMAIL-IS-VALID         VALUE 'Y'.
+       01 WS-DIGIT-SUM        PIC 9(3) COMP.
+       01 WS-EXPECTED-CHECK-DIGIT PIC 9(1).
+       01 WS-DIGIT-INDEX      PIC 9(2) COMP.
+       01 WS-CHAR-INDEX       PIC 9(3) COMP.
+       01 WS-EMAIL-AT-POS     PIC 9(3) COMP VALUE 0.
+       01 WS-EMAIL-DOT-POS    PIC 9(3) COMP VALUE 0.
+       01 WS-EXCEPTION-REASON PIC X(40).
+
+      * WS-OLD-CUSTOMER-STATUS holds CUSTOMER-STATUS as it was read
+      * from the master, captured before UPDATE-CUSTOMER-STATUS
+      * overwrites it, so WRITE-AUDIT-RECORD can show both sides of
+      * the transition.
+       01 WS-OLD-CUSTOMER-STATUS PIC X(10).
+       01 WS-RUN-TIME          PIC 9(8).
+
+      * Set when a balance posting in APPLY-ONE-TRANSACTION or
+      * CHARGE-OVERDRAFT-FEE would overflow CUSTOMER-BALANCE's PIC
+      * clause, so the posting is logged to EXCEPTION-REPORT instead
+      * of applied.
+       01 WS-BALANCE-SIZE-ERROR-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-BALANCE-SIZE-ERROR-OCCURRED VALUE 'Y'.
+
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-CHECKPOINT-EOF-SWITCH  PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CHECKPOINTS VALUE 'Y'.
+       01 WS-RESTART-SWITCH         PIC X(1) VALUE 'N'.
+           88 WS-IS-RESTART         VALUE 'Y'.
+       01 WS-LAST-CHECKPOINT-ID     PIC 9(10) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL    PIC 9(5) COMP VALUE 100.
+       01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(5) COMP VALUE 0.
+
+       01 WS-CONTROL-FILE-STATUS    PIC X(2) VALUE '00'.
+
+      * Control totals accumulated by PROCESS-ONE-CUSTOMER and written
+      * to CONTROL-REPORT once the customer batch finishes.
+       01 WS-RECORDS-READ-COUNT     PIC 9(7) VALUE 0.
+       01 WS-BALANCE-HASH-TOTAL     PIC S9(15)V99 VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-RUN
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRANSACTION-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open TRANSACTION-FILE, status: '
+                   WS-TRANSACTION-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT FEE-FILE
+           IF WS-FEE-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open FEE-FILE, status: '
+                   WS-FEE-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE TRANSACTION-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT EXCEPTION-REPORT
+           IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open EXCEPTION-REPORT, status: '
+                   WS-EXCEPTION-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE TRANSACTION-FILE
+               CLOSE FEE-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open AUDIT-FILE, status: '
+                   WS-AUDIT-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE TRANSACTION-FILE
+               CLOSE FEE-FILE
+               CLOSE EXCEPTION-REPORT
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CHECKPOINT-FILE, status: '
+                   WS-CHECKPOINT-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE TRANSACTION-FILE
+               CLOSE FEE-FILE
+               CLOSE EXCEPTION-REPORT
+               CLOSE AUDIT-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT CONTROL-REPORT
+           IF WS-CONTROL-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CONTROL-REPORT, status: '
+                   WS-CONTROL-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE TRANSACTION-FILE
+               CLOSE FEE-FILE
+               CLOSE EXCEPTION-REPORT
+               CLOSE AUDIT-FILE
+               CLOSE CHECKPOINT-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-CUSTOMER-RECORD
+           PERFORM READ-TRANSACTION-RECORD
+           IF WS-IS-RESTART
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF
+           PERFORM PROCESS-ONE-CUSTOMER
+               UNTIL WS-END-OF-CUSTOMERS
+
+           PERFORM WRITE-CONTROL-REPORT
+
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE TRANSACTION-FILE
+           CLOSE FEE-FILE
+           CLOSE EXCEPTION-REPORT
+           CLOSE AUDIT-FILE
+           CLOSE CONTROL-REPORT
+           PERFORM CLEAR-CHECKPOINT.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+      * LOAD-CHECKPOINT picks up the last CUSTOMER-ID a previous,
+      * abended run finished posting. An empty or missing
+      * CHECKPOINT-FILE means this is a normal, from-the-top run.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               PERFORM READ-CHECKPOINT-RECORD
+               PERFORM CAPTURE-CHECKPOINT-RECORD
+                   UNTIL WS-END-OF-CHECKPOINTS
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       CAPTURE-CHECKPOINT-RECORD.
+           MOVE CKPT-LAST-CUSTOMER-ID TO WS-LAST-CHECKPOINT-ID
+           SET WS-IS-RESTART TO TRUE
+           PERFORM READ-CHECKPOINT-RECORD.
+
+      * SKIP-TO-RESTART-POINT fast-forwards CUSTOMER-MASTER-FILE (and
+      * its matching TRANSACTION-FILE postings) past every CUSTOMER-ID
+      * the checkpoint says this run already finished.
+       SKIP-TO-RESTART-POINT.
+           PERFORM SKIP-ONE-CHECKPOINTED-CUSTOMER
+               UNTIL WS-END-OF-CUSTOMERS
+               OR CUSTOMER-ID > WS-LAST-CHECKPOINT-ID.
+
+       SKIP-ONE-CHECKPOINTED-CUSTOMER.
+           DISPLAY 'Restart: skipping already-processed customer '
+               CUSTOMER-ID
+           PERFORM SKIP-REJECTED-CUSTOMER-TRANSACTIONS
+           PERFORM READ-CUSTOMER-RECORD.
+
+      * CLEAR-CHECKPOINT truncates CHECKPOINT-FILE back to empty once
+      * the run completes normally, so the next run's LOAD-CHECKPOINT
+      * sees no restart point and starts from the top.
+       CLEAR-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      * WRITE-CONTROL-REPORT gives operations the records-read count
+      * and a hash total of CUSTOMER-BALANCE to balance this run
+      * against the prior day's totals.
+       WRITE-CONTROL-REPORT.
+           MOVE WS-RUN-DATE           TO CTL-RUN-DATE
+           MOVE WS-RECORDS-READ-COUNT TO CTL-RECORDS-READ
+           MOVE WS-BALANCE-HASH-TOTAL TO CTL-BALANCE-HASH-TOTAL
+           WRITE CONTROL-RECORD
+
+           DISPLAY 'Records read: ' WS-RECORDS-READ-COUNT
+           DISPLAY 'Balance hash total: $' WS-BALANCE-HASH-TOTAL.
+
+      * INITIALIZE-RUN picks up the run date and any site-configured
+      * overdraft fee; falls back to the WORKING-STORAGE default when
+      * no PARAMETER-FILE is present for this run.
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+
+           OPEN INPUT PARAMETER-FILE
+           IF WS-PARAMETER-FILE-STATUS = '00'
+               READ PARAMETER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-OVERDRAFT-FEE-AMOUNT
+                           TO OVERDRAFT-FEE-AMOUNT
+                       MOVE PARM-PREMIUM-TENURE-YEARS
+                           TO PREMIUM-TENURE-YEARS
+                       MOVE PARM-PREMIUM-TENURE-BALANCE
+                           TO PREMIUM-TENURE-BALANCE
+               END-READ
+               CLOSE PARAMETER-FILE
+           ELSE
+               DISPLAY 'PARAMETER-FILE not available, using defaults'
+           END-IF.
+
+       PROCESS-ONE-CUSTOMER.
+           ADD 1 TO WS-RECORDS-READ-COUNT
+           ADD CUSTOMER-BALANCE TO WS-BALANCE-HASH-TOTAL
+           PERFORM VALIDATE-CUSTOMER
+           IF CUSTOMER-IS-VALID
+               MOVE CUSTOMER-STATUS TO WS-OLD-CUSTOMER-STATUS
+               PERFORM DISPLAY-CUSTOMER-INFO
+               PERFORM PROCESS-TRANSACTION
+               PERFORM UPDATE-CUSTOMER-STATUS
+               REWRITE CUSTOMER-RECORD
+               PERFORM CHECKPOINT-IF-DUE
+           ELSE
+               PERFORM SKIP-REJECTED-CUSTOMER-TRANSACTIONS
+           END-IF
+           PERFORM READ-CUSTOMER-RECORD.
+
+      * CHECKPOINT-IF-DUE writes the last-posted CUSTOMER-ID to
+      * CHECKPOINT-FILE every WS-CHECKPOINT-INTERVAL records, instead
+      * of only at end of run, so an abend partway through a large
+      * file loses at most one interval's worth of work.
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE CUSTOMER-ID TO CKPT-LAST-CUSTOMER-ID
+           MOVE WS-RUN-DATE TO CKPT-RUN-DATE
+           WRITE CHECKPOINT-RECORD.
+
+      * VALIDATE-CUSTOMER rejects a record onto EXCEPTION-REPORT
+      * instead of letting a bad ID or e-mail reach the balance
+      * update logic.
+       VALIDATE-CUSTOMER.
+           PERFORM VALIDATE-CUSTOMER-ID
+           PERFORM VALIDATE-CUSTOMER-EMAIL
+
+           IF ID-CHECK-DIGIT-VALID AND EMAIL-IS-VALID
+               SET CUSTOMER-IS-VALID TO TRUE
+           ELSE
+               SET CUSTOMER-IS-INVALID TO TRUE
+               PERFORM WRITE-EXCEPTION-RECORD
+           END-IF.
+
+      * VALIDATE-CUSTOMER-ID checks the 10th digit of CUSTOMER-ID
+      * against a simple digit-sum check digit over the first nine.
+       VALIDATE-CUSTOMER-ID.
+           MOVE 0 TO WS-DIGIT-SUM
+           PERFORM VARYING WS-DIGIT-INDEX FROM 1 BY 1
+               UNTIL WS-DIGIT-INDEX > 9
+               ADD CUSTOMER-ID-DIGITS (WS-DIGIT-INDEX) TO WS-DIGIT-SUM
+           END-PERFORM
+
+           DIVIDE WS-DIGIT-SUM BY 10
+               GIVING WS-DIGIT-INDEX
+               REMAINDER WS-EXPECTED-CHECK-DIGIT
+
+           IF CUSTOMER-ID-DIGITS (10) = WS-EXPECTED-CHECK-DIGIT
+               SET ID-CHECK-DIGIT-VALID TO TRUE
+           ELSE
+               MOVE 'N' TO WS-ID-CHECK-SWITCH
+           END-IF.
+
+      * VALIDATE-CUSTOMER-EMAIL requires an '@' followed somewhere
+      * later by a '.', which is enough to catch the obviously
+      * malformed addresses this file has seen in practice.
+       VALIDATE-CUSTOMER-EMAIL.
+           MOVE 0 TO WS-EMAIL-AT-POS
+           MOVE 0 TO WS-EMAIL-DOT-POS
+
+           PERFORM VARYING WS-CHAR-INDEX FROM 1 BY 1
+               UNTIL WS-CHAR-INDEX > 100
+               IF CUSTOMER-EMAIL (WS-CHAR-INDEX:1) = '@'
+                       AND WS-EMAIL-AT-POS = 0
+                   MOVE WS-CHAR-INDEX TO WS-EMAIL-AT-POS
+               END-IF
+               IF CUSTOMER-EMAIL (WS-CHAR-INDEX:1) = '.'
+                       AND WS-EMAIL-AT-POS > 0
+                       AND WS-EMAIL-DOT-POS = 0
+                   MOVE WS-CHAR-INDEX TO WS-EMAIL-DOT-POS
+               END-IF
+           END-PERFORM
+
+           IF WS-EMAIL-AT-POS > 1
+                   AND WS-EMAIL-DOT-POS > WS-EMAIL-AT-POS + 1
+               SET EMAIL-IS-VALID TO TRUE
+           ELSE
+               MOVE 'N' TO WS-EMAIL-VALID-SWITCH
+           END-IF.
+
+       WRITE-EXCEPTION-RECORD.
+           IF NOT ID-CHECK-DIGIT-VALID AND NOT EMAIL-IS-VALID
+               MOVE 'BAD ID CHECK DIGIT AND EMAIL'
+                   TO WS-EXCEPTION-REASON
+           ELSE IF NOT ID-CHECK-DIGIT-VALID
+               MOVE 'BAD ID CHECK DIGIT' TO WS-EXCEPTION-REASON
+           ELSE
+               MOVE 'MALFORMED EMAIL ADDRESS' TO WS-EXCEPTION-REASON
+           END-IF
+
+           MOVE CUSTOMER-ID    TO EXCEPTION-CUSTOMER-ID
+           MOVE WS-EXCEPTION-REASON TO EXCEPTION-REASON
+           MOVE WS-RUN-DATE    TO EXCEPTION-RUN-DATE
+           WRITE EXCEPTION-RECORD
+
+           DISPLAY 'Rejected customer ' CUSTOMER-ID ': '
+               WS-EXCEPTION-REASON.
+
+      * WRITE-BALANCE-EXCEPTION-RECORD logs a posting that would have
+      * overflowed CUSTOMER-BALANCE's PIC clause, so the bad posting
+      * lands on EXCEPTION-REPORT instead of truncating the balance.
+       WRITE-BALANCE-EXCEPTION-RECORD.
+           MOVE CUSTOMER-ID    TO EXCEPTION-CUSTOMER-ID
+           MOVE 'BALANCE UPDATE SIZE ERROR' TO EXCEPTION-REASON
+           MOVE WS-RUN-DATE    TO EXCEPTION-RUN-DATE
+           WRITE EXCEPTION-RECORD
+
+           DISPLAY 'Size error posting transaction for customer '
+               CUSTOMER-ID ', balance not updated'.
+
+      * SKIP-REJECTED-CUSTOMER-TRANSACTIONS keeps TRANSACTION-FILE
+      * positioned correctly for the next customer when this one was
+      * rejected before PROCESS-TRANSACTION could consume its
+      * postings.
+       SKIP-REJECTED-CUSTOMER-TRANSACTIONS.
+           PERFORM SKIP-ONE-TRANSACTION
+               UNTIL WS-END-OF-TRANSACTIONS
+               OR TRANS-CUSTOMER-ID NOT = CUSTOMER-ID.
+
+       SKIP-ONE-TRANSACTION.
+           DISPLAY 'Skipping transaction for rejected customer '
+               CUSTOMER-ID
+           PERFORM READ-TRANSACTION-RECORD.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       READ-TRANSACTION-RECORD.
+           READ TRANSACTION-FILE
+               AT END
+                   MOVE 'Y' TO WS-TRANS-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       DISPLAY-CUSTOMER-INFO.
+           DISPLAY 'Customer ID: ' CUSTOMER-ID
+           DISPLAY 'Customer Name: ' CUSTOMER-NAME
+           DISPLAY 'Customer Email: ' CUSTOMER-EMAIL
+           DISPLAY 'Current Balance: $' CUSTOMER-BALANCE
+           DISPLAY 'Status: ' CUSTOMER-STATUS
+           DISPLAY 'Address: ' STREET ', ' CITY ', ' STATE ' ' ZIP-CODE
+           PERFORM DISPLAY-CUSTOMER-PHONES.
+
+      * DISPLAY-CUSTOMER-PHONES lists every non-blank entry in the
+      * CUSTOMER-PHONE table for the mailroom and collections desk.
+       DISPLAY-CUSTOMER-PHONES.
+           PERFORM VARYING WS-PHONE-INDEX FROM 1 BY 1
+               UNTIL WS-PHONE-INDEX > 3
+               IF CUSTOMER-PHONE (WS-PHONE-INDEX) NOT = SPACES
+                   DISPLAY 'Phone ' WS-PHONE-INDEX ': '
+                       CUSTOMER-PHONE (WS-PHONE-INDEX)
+               END-IF
+           END-PERFORM.
+
+       PROCESS-TRANSACTION.
+           PERFORM APPLY-ONE-TRANSACTION
+               UNTIL WS-END-OF-TRANSACTIONS
+               OR TRANS-CUSTOMER-ID NOT = CUSTOMER-ID.
+
+       APPLY-ONE-TRANSACTION.
+           MOVE 'N' TO WS-BALANCE-SIZE-ERROR-SWITCH
+           EVALUATE TRUE
+               WHEN TRANS-IS-DEPOSIT
+                   ADD TRANS-AMOUNT TO CUSTOMER-BALANCE
+                       ON SIZE ERROR
+                           SET WS-BALANCE-SIZE-ERROR-OCCURRED TO TRUE
+                   END-ADD
+               WHEN TRANS-IS-WITHDRAWAL
+                   SUBTRACT TRANS-AMOUNT FROM CUSTOMER-BALANCE
+                       ON SIZE ERROR
+                           SET WS-BALANCE-SIZE-ERROR-OCCURRED TO TRUE
+                   END-SUBTRACT
+               WHEN TRANS-IS-FEE
+                   SUBTRACT TRANS-AMOUNT FROM CUSTOMER-BALANCE
+                       ON SIZE ERROR
+                           SET WS-BALANCE-SIZE-ERROR-OCCURRED TO TRUE
+                   END-SUBTRACT
+               WHEN TRANS-IS-INTEREST
+                   ADD TRANS-AMOUNT TO CUSTOMER-BALANCE
+                       ON SIZE ERROR
+                           SET WS-BALANCE-SIZE-ERROR-OCCURRED TO TRUE
+                   END-ADD
+               WHEN OTHER
+                   DISPLAY 'Invalid transaction type: ' TRANS-TYPE
+                       ' for customer ' CUSTOMER-ID
+           END-EVALUATE
+
+           IF WS-BALANCE-SIZE-ERROR-OCCURRED
+               PERFORM WRITE-BALANCE-EXCEPTION-RECORD
+           END-IF
+
+           STRING 'Transaction ' TRANS-TYPE
+                  ' processed. New balance: $'
+                  CUSTOMER-BALANCE
+                  INTO DISPLAY-MESSAGE
+           DISPLAY DISPLAY-MESSAGE
+
+           PERFORM READ-TRANSACTION-RECORD.
+
+       UPDATE-CUSTOMER-STATUS.
+           IF CUSTOMER-BALANCE < 0
+               MOVE 'OVERDRAFT' TO CUSTOMER-STATUS
+               PERFORM CHARGE-OVERDRAFT-FEE
+           ELSE
+               PERFORM COMPUTE-CUSTOMER-TENURE
+               IF CUSTOMER-BALANCE > 10000
+                   MOVE 'PREMIUM' TO CUSTOMER-STATUS
+               ELSE IF CUSTOMER-BALANCE > PREMIUM-TENURE-BALANCE
+                       AND WS-TENURE-YEARS >= PREMIUM-TENURE-YEARS
+                   MOVE 'PREMIUM' TO CUSTOMER-STATUS
+               ELSE
+                   MOVE 'STANDARD' TO CUSTOMER-STATUS
+               END-IF
+           END-IF
+
+           IF CUSTOMER-STATUS NOT = WS-OLD-CUSTOMER-STATUS
+               PERFORM WRITE-AUDIT-RECORD
+           END-IF
+
+           DISPLAY 'Updated status: ' CUSTOMER-STATUS.
+
+      * WRITE-AUDIT-RECORD logs a CUSTOMER-STATUS transition to
+      * AUDIT-FILE so compliance has a record of every status change
+      * independent of the nightly console log.
+       WRITE-AUDIT-RECORD.
+           MOVE WS-RUN-DATE           TO AUDIT-DATE
+           MOVE WS-RUN-TIME (1:6)     TO AUDIT-TIME
+           MOVE 'CUSTOMER-MANAGEMENT' TO AUDIT-PROGRAM-ID
+           MOVE CUSTOMER-ID           TO AUDIT-RECORD-KEY
+           MOVE WS-OLD-CUSTOMER-STATUS TO AUDIT-OLD-VALUE
+           MOVE CUSTOMER-STATUS       TO AUDIT-NEW-VALUE
+           WRITE AUDIT-RECORD.
+
+      * COMPUTE-CUSTOMER-TENURE derives whole years on file from
+      * CUSTOMER-CREATED so a long-standing customer with a modest
+      * balance can still qualify for PREMIUM.
+       COMPUTE-CUSTOMER-TENURE.
+           COMPUTE WS-TENURE-YEARS =
+               WS-RUN-YEAR - CUSTOMER-CREATED-YEAR
+
+           IF WS-RUN-MONTH < CUSTOMER-CREATED-MONTH
+               SUBTRACT 1 FROM WS-TENURE-YEARS
+           ELSE IF WS-RUN-MONTH = CUSTOMER-CREATED-MONTH
+                   AND WS-RUN-DAY < CUSTOMER-CREATED-DAY
+               SUBTRACT 1 FROM WS-TENURE-YEARS
+           END-IF.
+
+      * CHARGE-OVERDRAFT-FEE assesses the configured overdraft fee
+      * against the balance and records it on FEE-FILE so a customer
+      * cannot sit overdrawn indefinitely with no consequence.
+       CHARGE-OVERDRAFT-FEE.
+           MOVE 'N' TO WS-BALANCE-SIZE-ERROR-SWITCH
+           SUBTRACT OVERDRAFT-FEE-AMOUNT FROM CUSTOMER-BALANCE
+               ON SIZE ERROR
+                   SET WS-BALANCE-SIZE-ERROR-OCCURRED TO TRUE
+                   PERFORM WRITE-BALANCE-EXCEPTION-RECORD
+           END-SUBTRACT
+
+           IF NOT WS-BALANCE-SIZE-ERROR-OCCURRED
+               MOVE CUSTOMER-ID         TO FEE-CUSTOMER-ID
+               MOVE 'OVERDRAFT'         TO FEE-TYPE
+               MOVE OVERDRAFT-FEE-AMOUNT TO FEE-AMOUNT
+               MOVE WS-RUN-DATE         TO FEE-RUN-DATE
+               WRITE FEE-RECORD
+
+               DISPLAY 'Overdraft fee charged: $' OVERDRAFT-FEE-AMOUNT
+           END-IF.
