@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-EXTRACT.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Reads CUSTOMER-MASTER-FILE and ORDER-MASTER-FILE and writes a
+      * fixed-width general-ledger interface file: one line per
+      * CUSTOMER-BALANCE posting and one line per order's
+      * TOTAL-AMOUNT posting, so finance can load the day's activity
+      * instead of re-keying totals from the batch console output.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT ORDER-MASTER-FILE ASSIGN TO 'ORDRMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-ID
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT GL-INTERFACE-FILE ASSIGN TO 'GLEXTR.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-GL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+       FD  ORDER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-RECORD.
+           05 ORDER-ID        PIC 9(10).
+           05 ORDER-CUSTOMER-ID PIC 9(10).
+           05 ORDER-DATE      PIC 9(8).
+           05 SUBTOTAL        PIC S9(10)V99.
+           05 TAX-RATE        PIC 9V9999.
+           05 TAX-AMOUNT      PIC S9(10)V99.
+           05 TOTAL-AMOUNT    PIC S9(10)V99.
+           05 ORDER-STATUS    PIC X(10).
+      * ORDER-ITEMS/ORDER-SHIPPING mirror ORDER-PROCESSING's layout
+      * so the record length matches ORDRMAST.DAT exactly; GL-EXTRACT
+      * only needs the header fields above.
+           05 ORDER-ITEMS.
+              10 ITEM-COUNT    PIC 9(3).
+              10 ORDER-ITEM    OCCURS 50.
+                 15 ITEM-ID    PIC 9(10).
+                 15 ITEM-NAME  PIC X(50).
+                 15 ITEM-QTY   PIC 9(5).
+                 15 ITEM-PRICE PIC S9(7)V99.
+                 15 ITEM-TOTAL PIC S9(9)V99.
+           05 ORDER-SHIPPING.
+              10 SHIP-METHOD      PIC X(20).
+              10 SHIP-ADDRESS     PIC X(100).
+              10 SHIP-DATE        PIC 9(8).
+           05 CURRENCY-CODE       PIC X(3).
+
+      * GL-RECORD is a fixed-width interface line: source system,
+      * account key, GL posting date, debit/credit indicator, and
+      * the posting amount, laid out the way the GL loader expects.
+       FD  GL-INTERFACE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  GL-RECORD.
+           05 GL-SOURCE-SYSTEM    PIC X(10).
+           05 GL-ACCOUNT-KEY      PIC 9(10).
+           05 GL-POSTING-DATE     PIC 9(8).
+           05 GL-DR-CR-INDICATOR  PIC X(2).
+           05 GL-POSTING-AMOUNT   PIC S9(15)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-ORDER-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-GL-FILE-STATUS        PIC X(2) VALUE '00'.
+
+       01 WS-CUSTOMER-EOF-SWITCH   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CUSTOMERS  VALUE 'Y'.
+
+       01 WS-ORDER-EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88 WS-END-OF-ORDERS     VALUE 'Y'.
+
+       01 WS-RUN-DATE              PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ORDER-MASTER-FILE, status: '
+                   WS-ORDER-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT GL-INTERFACE-FILE
+           IF WS-GL-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open GL-INTERFACE-FILE, status: '
+                   WS-GL-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE ORDER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-CUSTOMER-RECORD
+           PERFORM EXTRACT-ONE-CUSTOMER
+               UNTIL WS-END-OF-CUSTOMERS
+
+           PERFORM READ-ORDER-RECORD
+           PERFORM EXTRACT-ONE-ORDER
+               UNTIL WS-END-OF-ORDERS
+
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE ORDER-MASTER-FILE
+           CLOSE GL-INTERFACE-FILE.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-CUSTOMERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      * Every customer posts one GL line for CUSTOMER-BALANCE — a
+      * debit (asset) if positive, a credit if the account is
+      * overdrawn, matching how a receivable ties to the GL.
+       EXTRACT-ONE-CUSTOMER.
+           MOVE 'CUSTMGMT'    TO GL-SOURCE-SYSTEM
+           MOVE CUSTOMER-ID   TO GL-ACCOUNT-KEY
+           MOVE WS-RUN-DATE   TO GL-POSTING-DATE
+           MOVE CUSTOMER-BALANCE TO GL-POSTING-AMOUNT
+           IF CUSTOMER-BALANCE >= 0
+               MOVE 'DR' TO GL-DR-CR-INDICATOR
+           ELSE
+               MOVE 'CR' TO GL-DR-CR-INDICATOR
+           END-IF
+           WRITE GL-RECORD
+
+           PERFORM READ-CUSTOMER-RECORD.
+
+       READ-ORDER-RECORD.
+           READ ORDER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-ORDERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      * Every order posts one GL line for TOTAL-AMOUNT as a credit
+      * (revenue); ERROR orders already reversed by ORDER-PROCESSING
+      * are skipped since their postings never stood.
+       EXTRACT-ONE-ORDER.
+           IF ORDER-STATUS NOT = 'ERROR'
+               MOVE 'ORDRPROC'    TO GL-SOURCE-SYSTEM
+               MOVE ORDER-ID      TO GL-ACCOUNT-KEY
+               MOVE WS-RUN-DATE   TO GL-POSTING-DATE
+               MOVE 'CR'          TO GL-DR-CR-INDICATOR
+               MOVE TOTAL-AMOUNT  TO GL-POSTING-AMOUNT
+               WRITE GL-RECORD
+           END-IF
+
+           PERFORM READ-ORDER-RECORD.
