@@ -0,0 +1,186 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BALANCE-ARCHIVE.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Month-end/year-end close step: snapshots CUSTOMER-BALANCE and
+      * ORDER-TOTAL into a dated archive file so trend/variance
+      * reports can see history instead of only today's numbers.
+      * Run once per close; each run appends its own dated rows
+      * rather than replacing the prior close's snapshot.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT ORDER-MASTER-FILE ASSIGN TO 'ORDRMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-ID
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT BALANCE-ARCHIVE-FILE ASSIGN TO 'BALARCH.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ARCHIVE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+       FD  ORDER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-RECORD.
+           05 ORDER-ID         PIC 9(10).
+           05 ORDER-CUSTOMER-ID PIC 9(10).
+           05 ORDER-DATE       PIC 9(8).
+           05 SUBTOTAL         PIC S9(10)V99.
+           05 TAX-RATE         PIC 9V9999.
+           05 TAX-AMOUNT       PIC S9(10)V99.
+           05 TOTAL-AMOUNT     PIC S9(10)V99.
+           05 ORDER-STATUS     PIC X(10).
+           05 ORDER-ITEMS.
+              10 ITEM-COUNT     PIC 9(3).
+              10 ORDER-ITEM     OCCURS 50.
+                 15 ITEM-ID     PIC 9(10).
+                 15 ITEM-NAME   PIC X(50).
+                 15 ITEM-QTY    PIC 9(5).
+                 15 ITEM-PRICE  PIC S9(7)V99.
+                 15 ITEM-TOTAL  PIC S9(9)V99.
+           05 ORDER-SHIPPING.
+              10 SHIP-METHOD      PIC X(20).
+              10 SHIP-ADDRESS     PIC X(100).
+              10 SHIP-DATE        PIC 9(8).
+           05 CURRENCY-CODE       PIC X(3).
+
+      * ARCH-RECORD-TYPE distinguishes a CUSTOMER-BALANCE snapshot
+      * ('C') from an ORDER-TOTAL snapshot ('O') in the one shared
+      * archive file.
+       FD  BALANCE-ARCHIVE-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BALANCE-ARCHIVE-RECORD.
+           05 ARCH-RUN-DATE       PIC 9(8).
+           05 ARCH-RECORD-TYPE    PIC X(1).
+           05 ARCH-KEY            PIC 9(10).
+           05 ARCH-AMOUNT         PIC S9(15)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-ORDER-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-ARCHIVE-FILE-STATUS   PIC X(2) VALUE '00'.
+
+       01 WS-CUSTOMER-EOF-SWITCH   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CUSTOMERS  VALUE 'Y'.
+
+       01 WS-ORDER-EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88 WS-END-OF-ORDERS     VALUE 'Y'.
+
+       01 WS-ARCHIVE-OPEN-SWITCH   PIC X(1) VALUE 'N'.
+           88 WS-ARCHIVE-FILE-IS-OPEN VALUE 'Y'.
+
+       01 WS-RUN-DATE               PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ORDER-MASTER-FILE, status: '
+                   WS-ORDER-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+      * A fresh environment has no BALARCH.DAT yet -- OPEN EXTEND on a
+      * file that has never been created comes back non-'00', so this
+      * starts the archive empty for its first snapshot instead of
+      * aborting the run.
+           OPEN EXTEND BALANCE-ARCHIVE-FILE
+           IF WS-ARCHIVE-FILE-STATUS NOT = '00'
+               DISPLAY 'BALANCE-ARCHIVE-FILE not available to extend, '
+                   'status: ' WS-ARCHIVE-FILE-STATUS
+           ELSE
+               SET WS-ARCHIVE-FILE-IS-OPEN TO TRUE
+           END-IF
+
+           PERFORM READ-CUSTOMER-RECORD
+           PERFORM ARCHIVE-ONE-CUSTOMER
+               UNTIL WS-END-OF-CUSTOMERS
+
+           PERFORM READ-ORDER-RECORD
+           PERFORM ARCHIVE-ONE-ORDER
+               UNTIL WS-END-OF-ORDERS
+
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE ORDER-MASTER-FILE
+           IF WS-ARCHIVE-FILE-IS-OPEN
+               CLOSE BALANCE-ARCHIVE-FILE
+           END-IF.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-CUSTOMERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       ARCHIVE-ONE-CUSTOMER.
+           MOVE WS-RUN-DATE      TO ARCH-RUN-DATE
+           MOVE 'C'               TO ARCH-RECORD-TYPE
+           MOVE CUSTOMER-ID       TO ARCH-KEY
+           MOVE CUSTOMER-BALANCE  TO ARCH-AMOUNT
+           IF WS-ARCHIVE-FILE-IS-OPEN
+               WRITE BALANCE-ARCHIVE-RECORD
+           END-IF
+
+           PERFORM READ-CUSTOMER-RECORD.
+
+       READ-ORDER-RECORD.
+           READ ORDER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-ORDERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       ARCHIVE-ONE-ORDER.
+           MOVE WS-RUN-DATE     TO ARCH-RUN-DATE
+           MOVE 'O'              TO ARCH-RECORD-TYPE
+           MOVE ORDER-ID         TO ARCH-KEY
+           MOVE TOTAL-AMOUNT     TO ARCH-AMOUNT
+           IF WS-ARCHIVE-FILE-IS-OPEN
+               WRITE BALANCE-ARCHIVE-RECORD
+           END-IF
+
+           PERFORM READ-ORDER-RECORD.
