@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-INQUIRY.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Online-style inquiry transaction for call-center staff: takes
+      * a CUSTOMER-ID and displays the CUSTOMER-COPYBOOK fields on
+      * demand, without waiting for the next CUSTOMER-MANAGEMENT batch
+      * cycle. Written as a pseudo-conversational ACCEPT/DISPLAY loop,
+      * the closest this shop's GnuCOBOL programs get to a CICS-style
+      * transaction, keyed RANDOM against CUSTOMER-MASTER-FILE so each
+      * inquiry costs one read instead of a sequential scan.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS PIC X(2) VALUE '00'.
+
+       01 WS-INQUIRY-ID           PIC 9(10) VALUE 0.
+       01 WS-DONE-SWITCH          PIC X(1) VALUE 'N'.
+           88 WS-INQUIRY-IS-DONE  VALUE 'Y'.
+       01 WS-PHONE-INDEX          PIC 9(1) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM ANSWER-ONE-INQUIRY
+               UNTIL WS-INQUIRY-IS-DONE
+
+           CLOSE CUSTOMER-MASTER-FILE.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+      * Entering zero for the CUSTOMER-ID ends the transaction, the
+      * same sentinel-value convention CALCULATOR uses for WS-CONTINUE.
+       ANSWER-ONE-INQUIRY.
+           DISPLAY 'Enter CUSTOMER-ID to look up (0 to exit): '
+           ACCEPT WS-INQUIRY-ID
+
+           IF WS-INQUIRY-ID = 0
+               SET WS-INQUIRY-IS-DONE TO TRUE
+           ELSE
+               PERFORM LOOKUP-CUSTOMER-RECORD
+           END-IF.
+
+       LOOKUP-CUSTOMER-RECORD.
+           MOVE WS-INQUIRY-ID TO CUSTOMER-ID
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'No customer found for ID ' WS-INQUIRY-ID
+               NOT INVALID KEY
+                   PERFORM DISPLAY-CUSTOMER-RECORD
+           END-READ.
+
+       DISPLAY-CUSTOMER-RECORD.
+           DISPLAY '----------------------------------------'
+           DISPLAY 'Customer ID:      ' CUSTOMER-ID
+           DISPLAY 'Name:             ' CUSTOMER-NAME
+           DISPLAY 'E-mail:           ' CUSTOMER-EMAIL
+           DISPLAY 'Balance:          ' CUSTOMER-BALANCE
+           DISPLAY 'Status:           ' CUSTOMER-STATUS
+           DISPLAY 'Customer since:   ' CUSTOMER-CREATED
+           DISPLAY 'Address:          ' STREET ', ' CITY ', '
+               STATE ' ' ZIP-CODE
+           PERFORM DISPLAY-CUSTOMER-PHONE-NUMBERS
+           DISPLAY 'Notes:            ' CUSTOMER-NOTES
+           DISPLAY '----------------------------------------'.
+
+       DISPLAY-CUSTOMER-PHONE-NUMBERS.
+           PERFORM VARYING WS-PHONE-INDEX FROM 1 BY 1
+               UNTIL WS-PHONE-INDEX > 3
+               IF CUSTOMER-PHONE (WS-PHONE-INDEX) NOT = SPACES
+                   DISPLAY 'Phone:            '
+                       CUSTOMER-PHONE (WS-PHONE-INDEX)
+               END-IF
+           END-PERFORM.
