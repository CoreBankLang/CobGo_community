@@ -1,55 +1,701 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ORDER-PROCESSING.
-       AUTHOR. COBGO-ACCEPTANCE-TESTS.
-       DATE-WRITTEN. 2024.
-       
-       * Order processing system with tax calculation
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 ORDER-RECORD.
-           05 ORDER-ID        PIC 9(10) VALUE 9876543210.
-           05 CUSTOMER-ID     PIC 9(10) VALUE 1234567890.
-           05 ORDER-DATE      PIC 9(8) VALUE 20241201.
-           05 SUBTOTAL        PIC S9(10)V99 VALUE 1000.00.
-           05 TAX-RATE        PIC 9V9999 VALUE 0.0875.
-           05 TAX-AMOUNT      PIC S9(10)V99.
-           05 TOTAL-AMOUNT    PIC S9(10)V99.
-           05 ORDER-STATUS    PIC X(10) VALUE 'PENDING'.
-       
-       01 DISCOUNT-RATE       PIC 9V9999 VALUE 0.10.
-       01 DISCOUNT-AMOUNT     PIC S9(10)V99.
-       01 FINAL-AMOUNT        PIC S9(10)V99.
-       
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           PERFORM CALCULATE-TAX
-           PERFORM APPLY-DISCOUNT
-           PERFORM FINALIZE-ORDER
-           STOP RUN.
-       
-       CALCULATE-TAX.
-           COMPUTE TAX-AMOUNT = SUBTOTAL * TAX-RATE
-           COMPUTE TOTAL-AMOUNT = SUBTOTAL + TAX-AMOUNT
-           
-           DISPLAY 'Subtotal: $' SUBTOTAL
-           DISPLAY 'Tax (' TAX-RATE '): $' TAX-AMOUNT
-           DISPLAY 'Total with tax: $' TOTAL-AMOUNT.
-       
-       APPLY-DISCOUNT.
-           COMPUTE DISCOUNT-AMOUNT = TOTAL-AMOUNT * DISCOUNT-RATE
-           COMPUTE FINAL-AMOUNT = TOTAL-AMOUNT - DISCOUNT-AMOUNT
-           
-           DISPLAY 'Discount (' DISCOUNT-RATE '): $' DISCOUNT-AMOUNT
-           DISPLAY 'Final amount: $' FINAL-AMOUNT.
-       
-       FINALIZE-ORDER.
-           IF FINAL-AMOUNT > 0
-               MOVE 'CONFIRMED' TO ORDER-STATUS
-           ELSE
-               MOVE 'ERROR' TO ORDER-STATUS
-           END-IF
-           
-           DISPLAY 'Order ID: ' ORDER-ID
-           DISPLAY 'Order Status: ' ORDER-STATUS
-           DISPLAY 'Final Amount: $' FINAL-AMOUNT.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ORDER-PROCESSING.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2024.
+
+      * Order processing system with tax calculation
+      * 2026-08-09 Batch run against the full ORDER-MASTER file
+      *            instead of a single in-memory order.
+      * 2026-08-09 Checkpoint/restart: periodic checkpoint of the last
+      *            ORDER-ID posted, with a restart check at OPEN time
+      *            so a rerun after an abend skips orders already
+      *            processed.
+      * 2026-08-09 Every ORDER-STATUS transition now writes a record
+      *            to the shared AUDIT-RECORD trail (examples/
+      *            audit.cpy), the same shape CUSTOMER-MANAGEMENT
+      *            already uses.
+      * 2026-08-09 Added CURRENCY-CODE to ORDER-RECORD and a USD
+      *            equivalent conversion step for international
+      *            orders.
+      * 2026-08-09 CALCULATE-TAX now validates each ORDER-ITEM against
+      *            ITEM-MASTER-FILE and rejects an order whose
+      *            submitted price doesn't match the catalog.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER-FILE ASSIGN TO 'ORDRMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-ID
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT CANCELLATION-REPORT ASSIGN TO 'ORDRCANC.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CANCEL-FILE-STATUS.
+
+           SELECT SUMMARY-REPORT ASSIGN TO 'ORDRSUMM.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SUMMARY-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO 'ORDRCKPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT ITEM-MASTER-FILE ASSIGN TO 'ITEMMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ITEM-ID OF ITEM-MASTER-RECORD
+               FILE STATUS IS WS-ITEM-FILE-STATUS.
+
+           SELECT ITEM-MISMATCH-REPORT ASSIGN TO 'ITEMMISM.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-MISMATCH-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ORDER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-RECORD.
+           05 ORDER-ID        PIC 9(10).
+           05 CUSTOMER-ID     PIC 9(10).
+           05 ORDER-DATE      PIC 9(8).
+           05 SUBTOTAL        PIC S9(10)V99.
+           05 TAX-RATE        PIC 9V9999.
+           05 TAX-AMOUNT      PIC S9(10)V99.
+           05 TOTAL-AMOUNT    PIC S9(10)V99.
+           05 ORDER-STATUS    PIC X(10).
+      * ORDER-ITEMS mirrors the ORDER-COPYBOOK line-item table so
+      * CALCULATE-TAX can price a real multi-line order instead of a
+      * single flat SUBTOTAL constant.
+           05 ORDER-ITEMS.
+              10 ITEM-COUNT    PIC 9(3).
+              10 ORDER-ITEM    OCCURS 50.
+                 15 ITEM-ID    PIC 9(10).
+                 15 ITEM-NAME  PIC X(50).
+                 15 ITEM-QTY   PIC 9(5).
+                 15 ITEM-PRICE PIC S9(7)V99.
+                 15 ITEM-TOTAL PIC S9(9)V99.
+           05 ORDER-SHIPPING.
+              10 SHIP-METHOD      PIC X(20).
+              10 SHIP-ADDRESS     PIC X(100).
+              10 SHIP-DATE        PIC 9(8).
+      * CURRENCY-CODE is the order's native currency; an order taken
+      * with it blank is treated as USD so existing ORDRMAST.DAT
+      * records without the field still convert at 1.0000.
+           05 CURRENCY-CODE       PIC X(3).
+
+      * CUSTOMER-MASTER-FILE is read by CUSTOMER-ID to look up the
+      * customer's STATE for CALCULATE-TAX's state-rate lookup. Only
+      * the fields CALCULATE-TAX actually needs are broken out; the
+      * rest of the layout is carried as FILLER so the record length
+      * matches CUSTOMER-COPYBOOK exactly.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 FILLER              PIC X(235).
+           05 CUSTOMER-STATE      PIC X(2).
+           05 FILLER              PIC X(255).
+
+      * CANCELLATION-REPORT lists every order FINALIZE-ORDER landed
+      * in ERROR status, with the tax/discount/shipping postings
+      * REVERSE-ORDER-POSTINGS backed out.
+       FD  CANCELLATION-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  CANCELLATION-RECORD.
+           05 CANCEL-ORDER-ID     PIC 9(10).
+           05 CANCEL-CUSTOMER-ID  PIC 9(10).
+           05 CANCEL-REVERSED-AMT PIC S9(10)V99.
+           05 CANCEL-REASON       PIC X(40).
+           05 CANCEL-RUN-DATE     PIC 9(8).
+
+      * SUMMARY-REPORT gives finance the day's order count plus gross,
+      * tax, and discount totals instead of hand-adding console output.
+       FD  SUMMARY-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  SUMMARY-RECORD.
+           05 SUMMARY-RUN-DATE     PIC 9(8).
+           05 SUMMARY-ORDER-COUNT  PIC 9(7).
+           05 SUMMARY-GROSS-TOTAL  PIC S9(12)V99.
+           05 SUMMARY-TAX-TOTAL    PIC S9(12)V99.
+           05 SUMMARY-DISCOUNT-TOTAL PIC S9(12)V99.
+           05 SUMMARY-USD-GROSS-TOTAL PIC S9(12)V99.
+
+      * CHECKPOINT-FILE carries the last ORDER-ID successfully posted
+      * so a rerun after an abend can skip past orders this run has
+      * already completed instead of reprocessing them.
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-LAST-ORDER-ID   PIC 9(10).
+           05 CKPT-RUN-DATE        PIC 9(8).
+
+      * AUDIT-FILE carries one record per ORDER-STATUS transition,
+      * laid out per the shared AUDIT-RECORD copybook (examples/
+      * audit.cpy) so CUSTOMER-MANAGEMENT and PAYMENT-PROCESSING can
+      * write to the same audit trail in the same shape.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05 AUDIT-DATE        PIC 9(8).
+           05 AUDIT-TIME        PIC 9(6).
+           05 AUDIT-PROGRAM-ID  PIC X(30).
+           05 AUDIT-RECORD-KEY  PIC X(20).
+           05 AUDIT-OLD-VALUE   PIC X(30).
+           05 AUDIT-NEW-VALUE   PIC X(30).
+
+      * ITEM-MASTER-FILE is the pricing catalog CALCULATE-TAX checks
+      * each ORDER-ITEM against; an ITEM-ID with no catalog entry is
+      * left unchecked, since this file only guards against a wrong
+      * submitted price, not against ordering something uncataloged.
+       FD  ITEM-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ITEM-MASTER-RECORD.
+           05 ITEM-ID           PIC 9(10).
+           05 ITEM-MASTER-NAME  PIC X(50).
+           05 ITEM-MASTER-PRICE PIC S9(7)V99.
+
+      * ITEM-MISMATCH-REPORT lists every line item where the order's
+      * submitted price didn't match ITEM-MASTER-FILE, so purchasing
+      * can see what rejected the order.
+       FD  ITEM-MISMATCH-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  ITEM-MISMATCH-RECORD.
+           05 MISMATCH-ORDER-ID         PIC 9(10).
+           05 MISMATCH-ITEM-ID          PIC 9(10).
+           05 MISMATCH-SUBMITTED-PRICE  PIC S9(7)V99.
+           05 MISMATCH-CATALOG-PRICE    PIC S9(7)V99.
+           05 MISMATCH-RUN-DATE         PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ORDER-FILE-STATUS    PIC X(2) VALUE '00'.
+       01 WS-CUSTOMER-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-CANCEL-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 WS-SUMMARY-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-CHECKPOINT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUDIT-FILE-STATUS    PIC X(2) VALUE '00'.
+       01 WS-ITEM-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-MISMATCH-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-RUN-DATE             PIC 9(8).
+       01 WS-RUN-TIME             PIC 9(8).
+
+      * WS-OLD-ORDER-STATUS holds ORDER-STATUS as it was read from the
+      * master, captured before FINALIZE-ORDER overwrites it, so
+      * WRITE-ORDER-AUDIT-RECORD can show both sides of the
+      * transition.
+       01 WS-OLD-ORDER-STATUS     PIC X(10).
+
+      * Checkpoint/restart working fields for order_processing.cob.
+       01 WS-CHECKPOINT-EOF-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CHECKPOINTS VALUE 'Y'.
+       01 WS-RESTART-SWITCH        PIC X(1) VALUE 'N'.
+           88 WS-IS-RESTART         VALUE 'Y'.
+       01 WS-LAST-CHECKPOINT-ID    PIC 9(10) VALUE 0.
+       01 WS-CHECKPOINT-INTERVAL   PIC 9(5) COMP VALUE 100.
+       01 WS-RECORDS-SINCE-CHECKPOINT PIC 9(5) COMP VALUE 0.
+
+      * Running totals accumulated by PROCESS-ONE-ORDER and written to
+      * SUMMARY-REPORT once the order batch finishes.
+       01 WS-DAILY-ORDER-COUNT    PIC 9(7) VALUE 0.
+       01 WS-DAILY-GROSS-TOTAL    PIC S9(12)V99 VALUE 0.
+       01 WS-DAILY-TAX-TOTAL      PIC S9(12)V99 VALUE 0.
+       01 WS-DAILY-DISCOUNT-TOTAL PIC S9(12)V99 VALUE 0.
+       01 WS-DAILY-USD-GROSS-TOTAL PIC S9(12)V99 VALUE 0.
+       01 WS-EOF-SWITCH        PIC X(1) VALUE 'N'.
+           88 WS-END-OF-ORDERS VALUE 'Y'.
+
+      * DISCOUNT-RATE is now set by APPLY-DISCOUNT from the
+      * quantity-break tiers below rather than held as one flat rate.
+       01 DISCOUNT-RATE       PIC 9V9999 VALUE 0.10.
+       01 DISCOUNT-AMOUNT     PIC S9(10)V99.
+       01 FINAL-AMOUNT        PIC S9(10)V99.
+       01 WS-ITEM-INDEX       PIC 9(3) COMP.
+       01 WS-ORDER-QUANTITY   PIC 9(7) COMP.
+       01 SHIP-COST           PIC S9(7)V99.
+
+      * WS-EXCHANGE-RATE/WS-USD-EQUIVALENT-AMOUNT support
+      * CONVERT-TO-USD-EQUIVALENT's conversion of FINAL-AMOUNT (in
+      * CURRENCY-CODE) into a USD figure for reporting, now that
+      * we're taking international orders.
+       01 WS-EXCHANGE-RATE          PIC 9(3)V9999 VALUE 1.0000.
+       01 WS-USD-EQUIVALENT-AMOUNT  PIC S9(10)V99 VALUE 0.
+       01 WS-CUSTOMER-STATE   PIC X(2).
+
+      * Set when a money COMPUTE in CALCULATE-TAX or APPLY-DISCOUNT
+      * would overflow its PIC clause, so FINALIZE-ORDER routes the
+      * order to ERROR status instead of posting a truncated total.
+       01 WS-MONEY-SIZE-ERROR-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-MONEY-SIZE-ERROR-OCCURRED VALUE 'Y'.
+
+      * Set by VALIDATE-ITEM-PRICE when a line item's submitted price
+      * doesn't match ITEM-MASTER-FILE, so FINALIZE-ORDER routes the
+      * order to ERROR status instead of posting a mispriced total.
+       01 WS-ITEM-PRICE-MISMATCH-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-ITEM-PRICE-MISMATCH-OCCURRED VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN I-O ORDER-MASTER-FILE
+           IF WS-ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ORDER-MASTER-FILE, status: '
+                   WS-ORDER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               CLOSE ORDER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT CANCELLATION-REPORT
+           IF WS-CANCEL-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CANCELLATION-REPORT, status: '
+                   WS-CANCEL-FILE-STATUS
+               CLOSE ORDER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT SUMMARY-REPORT
+           IF WS-SUMMARY-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open SUMMARY-REPORT, status: '
+                   WS-SUMMARY-FILE-STATUS
+               CLOSE ORDER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE CANCELLATION-REPORT
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM LOAD-CHECKPOINT
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CHECKPOINT-FILE, status: '
+                   WS-CHECKPOINT-FILE-STATUS
+               CLOSE ORDER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE CANCELLATION-REPORT
+               CLOSE SUMMARY-REPORT
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open AUDIT-FILE, status: '
+                   WS-AUDIT-FILE-STATUS
+               CLOSE ORDER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE CANCELLATION-REPORT
+               CLOSE SUMMARY-REPORT
+               CLOSE CHECKPOINT-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT ITEM-MISMATCH-REPORT
+           IF WS-MISMATCH-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ITEM-MISMATCH-REPORT, status: '
+                   WS-MISMATCH-FILE-STATUS
+               CLOSE ORDER-MASTER-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE CANCELLATION-REPORT
+               CLOSE SUMMARY-REPORT
+               CLOSE CHECKPOINT-FILE
+               CLOSE AUDIT-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+      * ITEM-MASTER-FILE is a validation aid, not a file this run
+      * depends on: if it isn't there, CALCULATE-TAX simply skips the
+      * price check rather than stopping the whole batch.
+           OPEN INPUT ITEM-MASTER-FILE
+           IF WS-ITEM-FILE-STATUS NOT = '00'
+               DISPLAY 'ITEM-MASTER-FILE not available, skipping '
+                   'price validation'
+           END-IF
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+
+           PERFORM READ-ORDER-RECORD
+           IF WS-IS-RESTART
+               PERFORM SKIP-TO-RESTART-POINT
+           END-IF
+           PERFORM PROCESS-ONE-ORDER
+               UNTIL WS-END-OF-ORDERS
+
+           PERFORM WRITE-SALES-SUMMARY
+
+           CLOSE ORDER-MASTER-FILE
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE CANCELLATION-REPORT
+           CLOSE SUMMARY-REPORT
+           CLOSE AUDIT-FILE
+           CLOSE ITEM-MISMATCH-REPORT
+           IF WS-ITEM-FILE-STATUS = '00'
+               CLOSE ITEM-MASTER-FILE
+           END-IF
+           PERFORM CLEAR-CHECKPOINT.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+      * LOAD-CHECKPOINT reads every record on CHECKPOINT-FILE, keeping
+      * the last ORDER-ID seen, since the file is appended to across
+      * a run and the final record is the most recent checkpoint.
+       LOAD-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = '00'
+               PERFORM READ-CHECKPOINT-RECORD
+               PERFORM CAPTURE-CHECKPOINT-RECORD
+                   UNTIL WS-END-OF-CHECKPOINTS
+               CLOSE CHECKPOINT-FILE
+               IF WS-LAST-CHECKPOINT-ID > 0
+                   SET WS-IS-RESTART TO TRUE
+                   DISPLAY 'Restart detected, resuming after order '
+                       WS-LAST-CHECKPOINT-ID
+               END-IF
+           END-IF.
+
+       READ-CHECKPOINT-RECORD.
+           READ CHECKPOINT-FILE
+               AT END
+                   MOVE 'Y' TO WS-CHECKPOINT-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       CAPTURE-CHECKPOINT-RECORD.
+           MOVE CKPT-LAST-ORDER-ID TO WS-LAST-CHECKPOINT-ID
+           PERFORM READ-CHECKPOINT-RECORD.
+
+      * SKIP-TO-RESTART-POINT fast-forwards the primed read past every
+      * order already posted by a prior, interrupted run.
+       SKIP-TO-RESTART-POINT.
+           PERFORM SKIP-ONE-ALREADY-POSTED-ORDER
+               UNTIL WS-END-OF-ORDERS
+               OR ORDER-ID > WS-LAST-CHECKPOINT-ID.
+
+       SKIP-ONE-ALREADY-POSTED-ORDER.
+           PERFORM READ-ORDER-RECORD.
+
+      * CLEAR-CHECKPOINT truncates CHECKPOINT-FILE once the run ends
+      * normally so a stale checkpoint cannot wrongly trigger a
+      * restart-skip the next time this program runs clean.
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+      * CHECKPOINT-IF-DUE writes a new checkpoint record every
+      * WS-CHECKPOINT-INTERVAL orders posted.
+       CHECKPOINT-IF-DUE.
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM WRITE-CHECKPOINT-RECORD
+               MOVE 0 TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF.
+
+       WRITE-CHECKPOINT-RECORD.
+           MOVE ORDER-ID      TO CKPT-LAST-ORDER-ID
+           MOVE WS-RUN-DATE   TO CKPT-RUN-DATE
+           WRITE CHECKPOINT-RECORD.
+
+       READ-ORDER-RECORD.
+           READ ORDER-MASTER-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       PROCESS-ONE-ORDER.
+           MOVE 'N' TO WS-MONEY-SIZE-ERROR-SWITCH
+           MOVE 'N' TO WS-ITEM-PRICE-MISMATCH-SWITCH
+           MOVE ORDER-STATUS TO WS-OLD-ORDER-STATUS
+           PERFORM LOOKUP-CUSTOMER-STATE
+           PERFORM CALCULATE-TAX
+           PERFORM APPLY-DISCOUNT
+           PERFORM CALCULATE-SHIPPING
+           PERFORM CONVERT-TO-USD-EQUIVALENT
+           PERFORM FINALIZE-ORDER
+           REWRITE ORDER-RECORD
+           IF ORDER-STATUS NOT = WS-OLD-ORDER-STATUS
+               PERFORM WRITE-ORDER-AUDIT-RECORD
+           END-IF
+           PERFORM ACCUMULATE-DAILY-TOTALS
+           PERFORM CHECKPOINT-IF-DUE
+           PERFORM READ-ORDER-RECORD.
+
+      * ACCUMULATE-DAILY-TOTALS feeds WRITE-SALES-SUMMARY's end-of-day
+      * figures; every order run through CALCULATE-TAX/APPLY-DISCOUNT
+      * counts toward the day's totals, confirmed or cancelled alike.
+       ACCUMULATE-DAILY-TOTALS.
+           ADD 1               TO WS-DAILY-ORDER-COUNT
+           ADD FINAL-AMOUNT     TO WS-DAILY-GROSS-TOTAL
+           ADD TAX-AMOUNT       TO WS-DAILY-TAX-TOTAL
+           ADD DISCOUNT-AMOUNT  TO WS-DAILY-DISCOUNT-TOTAL
+           ADD WS-USD-EQUIVALENT-AMOUNT TO WS-DAILY-USD-GROSS-TOTAL.
+
+      * LOOKUP-CUSTOMER-STATE reads CUSTOMER-MASTER-FILE by the
+      * order's CUSTOMER-ID so CALCULATE-TAX can rate the order off
+      * the customer's actual STATE instead of one flat TAX-RATE.
+       LOOKUP-CUSTOMER-STATE.
+           MOVE SPACES TO WS-CUSTOMER-STATE
+           MOVE CUSTOMER-ID OF ORDER-RECORD TO CUSTOMER-ID OF
+               CUSTOMER-RECORD
+           READ CUSTOMER-MASTER-FILE
+               KEY IS CUSTOMER-ID OF CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'No customer master record for order '
+                       ORDER-ID
+               NOT INVALID KEY
+                   MOVE CUSTOMER-STATE TO WS-CUSTOMER-STATE
+           END-READ.
+
+      * CALCULATE-TAX looks the state rate up from WS-CUSTOMER-STATE
+      * and prices every line on the order instead of trusting a
+      * single flat SUBTOTAL/TAX-RATE constant.
+       CALCULATE-TAX.
+           EVALUATE WS-CUSTOMER-STATE
+               WHEN 'CA'
+                   MOVE 0.0725 TO TAX-RATE
+               WHEN 'TX'
+                   MOVE 0.0625 TO TAX-RATE
+               WHEN 'NY'
+                   MOVE 0.0400 TO TAX-RATE
+               WHEN 'FL'
+                   MOVE 0.0600 TO TAX-RATE
+               WHEN 'OR'
+                   MOVE 0.0000 TO TAX-RATE
+               WHEN OTHER
+                   MOVE 0.0875 TO TAX-RATE
+           END-EVALUATE
+
+           MOVE 0 TO SUBTOTAL
+           MOVE 0 TO WS-ORDER-QUANTITY
+           PERFORM VARYING WS-ITEM-INDEX FROM 1 BY 1
+               UNTIL WS-ITEM-INDEX > ITEM-COUNT
+               IF WS-ITEM-FILE-STATUS = '00'
+                   PERFORM VALIDATE-ITEM-PRICE
+               END-IF
+               COMPUTE ITEM-TOTAL (WS-ITEM-INDEX) ROUNDED =
+                   ITEM-QTY (WS-ITEM-INDEX) * ITEM-PRICE (WS-ITEM-INDEX)
+                   ON SIZE ERROR
+                       SET WS-MONEY-SIZE-ERROR-OCCURRED TO TRUE
+               END-COMPUTE
+               ADD ITEM-TOTAL (WS-ITEM-INDEX) TO SUBTOTAL
+               ADD ITEM-QTY (WS-ITEM-INDEX) TO WS-ORDER-QUANTITY
+           END-PERFORM
+
+           COMPUTE TAX-AMOUNT ROUNDED = SUBTOTAL * TAX-RATE
+               ON SIZE ERROR
+                   SET WS-MONEY-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE
+           COMPUTE TOTAL-AMOUNT ROUNDED = SUBTOTAL + TAX-AMOUNT
+               ON SIZE ERROR
+                   SET WS-MONEY-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE
+
+           IF WS-MONEY-SIZE-ERROR-OCCURRED
+               DISPLAY 'WARNING: size error computing tax for order '
+                   ORDER-ID
+           END-IF
+
+           DISPLAY 'Order ID: ' ORDER-ID
+           DISPLAY 'Subtotal: $' SUBTOTAL
+           DISPLAY 'Tax (' TAX-RATE '): $' TAX-AMOUNT
+           DISPLAY 'Total with tax: $' TOTAL-AMOUNT.
+
+      * VALIDATE-ITEM-PRICE checks the current ORDER-ITEM's submitted
+      * ITEM-PRICE against ITEM-MASTER-FILE. An ITEM-ID with no
+      * catalog entry is left alone; a mismatched price is logged to
+      * ITEM-MISMATCH-REPORT and routes the whole order to ERROR via
+      * WS-ITEM-PRICE-MISMATCH-OCCURRED.
+       VALIDATE-ITEM-PRICE.
+           MOVE ITEM-ID OF ORDER-ITEM (WS-ITEM-INDEX)
+               TO ITEM-ID OF ITEM-MASTER-RECORD
+           READ ITEM-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF ITEM-PRICE (WS-ITEM-INDEX) NOT =
+                           ITEM-MASTER-PRICE
+                       SET WS-ITEM-PRICE-MISMATCH-OCCURRED TO TRUE
+                       MOVE ORDER-ID TO MISMATCH-ORDER-ID
+                       MOVE ITEM-ID OF ORDER-ITEM (WS-ITEM-INDEX)
+                           TO MISMATCH-ITEM-ID
+                       MOVE ITEM-PRICE (WS-ITEM-INDEX) TO
+                           MISMATCH-SUBMITTED-PRICE
+                       MOVE ITEM-MASTER-PRICE TO MISMATCH-CATALOG-PRICE
+                       MOVE WS-RUN-DATE TO MISMATCH-RUN-DATE
+                       WRITE ITEM-MISMATCH-RECORD
+                   END-IF
+           END-READ.
+
+      * APPLY-DISCOUNT sets DISCOUNT-RATE from quantity/total-amount
+      * breaks instead of a single flat rate, per sales' volume
+      * pricing request.
+       APPLY-DISCOUNT.
+           EVALUATE TRUE
+               WHEN TOTAL-AMOUNT > 5000.00 OR WS-ORDER-QUANTITY > 50
+                   MOVE 0.20 TO DISCOUNT-RATE
+               WHEN TOTAL-AMOUNT > 2000.00 OR WS-ORDER-QUANTITY > 20
+                   MOVE 0.15 TO DISCOUNT-RATE
+               WHEN TOTAL-AMOUNT > 500.00 OR WS-ORDER-QUANTITY > 5
+                   MOVE 0.10 TO DISCOUNT-RATE
+               WHEN OTHER
+                   MOVE 0.05 TO DISCOUNT-RATE
+           END-EVALUATE
+
+           COMPUTE DISCOUNT-AMOUNT ROUNDED =
+                   TOTAL-AMOUNT * DISCOUNT-RATE
+               ON SIZE ERROR
+                   SET WS-MONEY-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE
+           COMPUTE FINAL-AMOUNT ROUNDED =
+                   TOTAL-AMOUNT - DISCOUNT-AMOUNT
+               ON SIZE ERROR
+                   SET WS-MONEY-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE
+
+           IF WS-MONEY-SIZE-ERROR-OCCURRED
+               DISPLAY 'WARNING: size error applying discount for '
+                   'order ' ORDER-ID
+           END-IF
+
+           DISPLAY 'Discount (' DISCOUNT-RATE '): $' DISCOUNT-AMOUNT
+           DISPLAY 'Final amount: $' FINAL-AMOUNT.
+
+      * CALCULATE-SHIPPING prices SHIP-METHOD and folds it into
+      * FINAL-AMOUNT so an order is no longer priced as if shipping
+      * were free.
+       CALCULATE-SHIPPING.
+           EVALUATE SHIP-METHOD
+               WHEN 'OVERNIGHT'
+                   MOVE 45.00 TO SHIP-COST
+               WHEN 'EXPRESS'
+                   MOVE 20.00 TO SHIP-COST
+               WHEN 'STANDARD'
+                   MOVE 8.00 TO SHIP-COST
+               WHEN OTHER
+                   MOVE 0.00 TO SHIP-COST
+           END-EVALUATE
+
+           ADD SHIP-COST TO FINAL-AMOUNT
+
+           DISPLAY 'Shipping (' SHIP-METHOD '): $' SHIP-COST.
+
+      * CONVERT-TO-USD-EQUIVALENT prices FINAL-AMOUNT (in the order's
+      * own CURRENCY-CODE) in USD; ACCUMULATE-DAILY-TOTALS rolls
+      * WS-USD-EQUIVALENT-AMOUNT into WS-DAILY-USD-GROSS-TOTAL so
+      * WRITE-SALES-SUMMARY reports one common-currency gross figure
+      * across a day's mixed-currency orders. A blank CURRENCY-CODE
+      * (every order taken before this field existed) defaults to USD
+      * at 1.0000 so older ORDRMAST.DAT records still convert cleanly.
+       CONVERT-TO-USD-EQUIVALENT.
+           EVALUATE CURRENCY-CODE
+               WHEN 'USD'
+                   MOVE 1.0000 TO WS-EXCHANGE-RATE
+               WHEN 'EUR'
+                   MOVE 1.0800 TO WS-EXCHANGE-RATE
+               WHEN 'GBP'
+                   MOVE 1.2700 TO WS-EXCHANGE-RATE
+               WHEN 'CAD'
+                   MOVE 0.7300 TO WS-EXCHANGE-RATE
+               WHEN 'MXN'
+                   MOVE 0.0580 TO WS-EXCHANGE-RATE
+               WHEN OTHER
+                   MOVE 1.0000 TO WS-EXCHANGE-RATE
+           END-EVALUATE
+
+           COMPUTE WS-USD-EQUIVALENT-AMOUNT ROUNDED =
+                   FINAL-AMOUNT * WS-EXCHANGE-RATE
+               ON SIZE ERROR
+                   SET WS-MONEY-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE
+
+           DISPLAY 'Currency (' CURRENCY-CODE '): USD equivalent $'
+               WS-USD-EQUIVALENT-AMOUNT.
+
+       FINALIZE-ORDER.
+           IF FINAL-AMOUNT > 0 AND NOT WS-MONEY-SIZE-ERROR-OCCURRED
+                   AND NOT WS-ITEM-PRICE-MISMATCH-OCCURRED
+               MOVE 'CONFIRMED' TO ORDER-STATUS
+           ELSE
+               MOVE 'ERROR' TO ORDER-STATUS
+               PERFORM REVERSE-ORDER-POSTINGS
+           END-IF
+
+           DISPLAY 'Order Status: ' ORDER-STATUS
+           DISPLAY 'Final Amount: $' FINAL-AMOUNT.
+
+      * WRITE-ORDER-AUDIT-RECORD logs an ORDER-STATUS transition to
+      * AUDIT-FILE so compliance has a record of every status change
+      * independent of the nightly console log.
+       WRITE-ORDER-AUDIT-RECORD.
+           MOVE WS-RUN-DATE        TO AUDIT-DATE
+           MOVE WS-RUN-TIME (1:6)  TO AUDIT-TIME
+           MOVE 'ORDER-PROCESSING' TO AUDIT-PROGRAM-ID
+           MOVE ORDER-ID           TO AUDIT-RECORD-KEY
+           MOVE WS-OLD-ORDER-STATUS TO AUDIT-OLD-VALUE
+           MOVE ORDER-STATUS       TO AUDIT-NEW-VALUE
+           WRITE AUDIT-RECORD.
+
+      * REVERSE-ORDER-POSTINGS backs out the tax/discount/shipping
+      * postings CALCULATE-TAX/APPLY-DISCOUNT/CALCULATE-SHIPPING made
+      * for an order that landed in ERROR, and logs the reversal so
+      * it does not just sit unresolved in the output.
+       REVERSE-ORDER-POSTINGS.
+           MOVE ORDER-ID      TO CANCEL-ORDER-ID
+           MOVE CUSTOMER-ID OF ORDER-RECORD TO CANCEL-CUSTOMER-ID
+           MOVE TOTAL-AMOUNT  TO CANCEL-REVERSED-AMT
+           IF WS-ITEM-PRICE-MISMATCH-OCCURRED
+               MOVE 'ITEM PRICE DID NOT MATCH ITEM MASTER'
+                   TO CANCEL-REASON
+           ELSE
+               MOVE 'ORDER TOTALED TO ZERO OR LESS' TO CANCEL-REASON
+           END-IF
+           MOVE WS-RUN-DATE   TO CANCEL-RUN-DATE
+           WRITE CANCELLATION-RECORD
+
+           MOVE 0 TO SUBTOTAL
+           MOVE 0 TO TAX-AMOUNT
+           MOVE 0 TO TOTAL-AMOUNT
+           MOVE 0 TO DISCOUNT-AMOUNT
+           MOVE 0 TO SHIP-COST
+           MOVE 0 TO FINAL-AMOUNT
+
+           DISPLAY 'Order ' ORDER-ID ' cancelled, postings reversed'.
+
+      * WRITE-SALES-SUMMARY gives finance the day's order count plus
+      * gross, tax, discount, and USD-equivalent gross totals in one
+      * line instead of making them add up per-order console output
+      * by hand.
+       WRITE-SALES-SUMMARY.
+           MOVE WS-RUN-DATE            TO SUMMARY-RUN-DATE
+           MOVE WS-DAILY-ORDER-COUNT   TO SUMMARY-ORDER-COUNT
+           MOVE WS-DAILY-GROSS-TOTAL   TO SUMMARY-GROSS-TOTAL
+           MOVE WS-DAILY-TAX-TOTAL     TO SUMMARY-TAX-TOTAL
+           MOVE WS-DAILY-DISCOUNT-TOTAL TO SUMMARY-DISCOUNT-TOTAL
+           MOVE WS-DAILY-USD-GROSS-TOTAL TO SUMMARY-USD-GROSS-TOTAL
+           WRITE SUMMARY-RECORD
+
+           DISPLAY 'Orders processed: ' WS-DAILY-ORDER-COUNT
+           DISPLAY 'Gross sales: $' WS-DAILY-GROSS-TOTAL
+           DISPLAY 'Tax collected: $' WS-DAILY-TAX-TOTAL
+           DISPLAY 'Discounts given: $' WS-DAILY-DISCOUNT-TOTAL
+           DISPLAY 'Gross sales (USD equivalent): $'
+               WS-DAILY-USD-GROSS-TOTAL.
