@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FRONT-END-EDIT.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Runs ahead of the nightly batch chain (jcl/NIGHTBAT.jcl) to
+      * catch bad incoming data before it ever reaches CUSTOMER-
+      * MANAGEMENT's balance postings or ORDER-PROCESSING's tax/
+      * discount calculations: a zero ITEM-QTY, a bogus STATE
+      * code, that sort of thing. Failing records are written to a
+      * reject report instead of being allowed to post.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT ORDER-MASTER-FILE ASSIGN TO 'ORDRMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-ID
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT EDIT-REJECT-REPORT ASSIGN TO 'EDITRJCT.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+       FD  ORDER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-RECORD.
+           05 ORDER-ID         PIC 9(10).
+           05 ORDER-CUSTOMER-ID PIC 9(10).
+           05 ORDER-DATE       PIC 9(8).
+           05 SUBTOTAL         PIC S9(10)V99.
+           05 TAX-RATE         PIC 9V9999.
+           05 TAX-AMOUNT       PIC S9(10)V99.
+           05 TOTAL-AMOUNT     PIC S9(10)V99.
+           05 ORDER-STATUS     PIC X(10).
+           05 ORDER-ITEMS.
+              10 ITEM-COUNT     PIC 9(3).
+              10 ORDER-ITEM     OCCURS 50.
+                 15 ITEM-ID     PIC 9(10).
+                 15 ITEM-NAME   PIC X(50).
+                 15 ITEM-QTY    PIC 9(5).
+                 15 ITEM-PRICE  PIC S9(7)V99.
+                 15 ITEM-TOTAL  PIC S9(9)V99.
+           05 ORDER-SHIPPING.
+              10 SHIP-METHOD      PIC X(20).
+              10 SHIP-ADDRESS     PIC X(100).
+              10 SHIP-DATE        PIC 9(8).
+           05 CURRENCY-CODE       PIC X(3).
+
+      * EDIT-REJECT-REPORT lists every record that failed a business
+      * rule: which file it came from, its key, and the reason.
+       FD  EDIT-REJECT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  EDIT-REJECT-RECORD.
+           05 REJECT-SOURCE       PIC X(10).
+           05 REJECT-KEY          PIC 9(10).
+           05 REJECT-REASON       PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-ORDER-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-REJECT-FILE-STATUS    PIC X(2) VALUE '00'.
+
+       01 WS-CUSTOMER-EOF-SWITCH   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CUSTOMERS  VALUE 'Y'.
+
+       01 WS-ORDER-EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88 WS-END-OF-ORDERS     VALUE 'Y'.
+
+       01 WS-ITEM-INDEX            PIC 9(3) COMP.
+
+       01 WS-ZERO-QTY-SWITCH   PIC X(1).
+           88 WS-HAS-ZERO-QTY  VALUE 'Y'.
+      * ITEM-QTY is unsigned (PIC 9(5), matching the only writer of
+      * ORDRMAST.DAT), so it can never actually go negative on file;
+      * a zero quantity is the real invalid value this switch catches.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ORDER-MASTER-FILE, status: '
+                   WS-ORDER-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT EDIT-REJECT-REPORT
+           IF WS-REJECT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open EDIT-REJECT-REPORT, status: '
+                   WS-REJECT-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE ORDER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-CUSTOMER-RECORD
+           PERFORM EDIT-ONE-CUSTOMER
+               UNTIL WS-END-OF-CUSTOMERS
+
+           PERFORM READ-ORDER-RECORD
+           PERFORM EDIT-ONE-ORDER
+               UNTIL WS-END-OF-ORDERS
+
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE ORDER-MASTER-FILE
+           CLOSE EDIT-REJECT-REPORT.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-CUSTOMERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      * A STATE code must be two alphabetic characters; spaces or
+      * digits mean the incoming record never ran through any real
+      * address edit.
+       EDIT-ONE-CUSTOMER.
+           IF STATE = SPACES
+                   OR STATE (1:1) NOT ALPHABETIC
+                   OR STATE (2:1) NOT ALPHABETIC
+               MOVE 'CUSTOMER' TO REJECT-SOURCE
+               MOVE CUSTOMER-ID TO REJECT-KEY
+               MOVE 'INVALID STATE CODE' TO REJECT-REASON
+               WRITE EDIT-REJECT-RECORD
+           END-IF
+
+           PERFORM READ-CUSTOMER-RECORD.
+
+       READ-ORDER-RECORD.
+           READ ORDER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-ORDERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       EDIT-ONE-ORDER.
+           MOVE 'N' TO WS-ZERO-QTY-SWITCH
+           PERFORM VARYING WS-ITEM-INDEX FROM 1 BY 1
+               UNTIL WS-ITEM-INDEX > ITEM-COUNT
+               IF ITEM-QTY (WS-ITEM-INDEX) = 0
+                   SET WS-HAS-ZERO-QTY TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF WS-HAS-ZERO-QTY
+               MOVE 'ORDER' TO REJECT-SOURCE
+               MOVE ORDER-ID TO REJECT-KEY
+               MOVE 'ZERO ITEM QUANTITY' TO REJECT-REASON
+               WRITE EDIT-REJECT-RECORD
+           END-IF
+
+           PERFORM READ-ORDER-RECORD.
