@@ -0,0 +1,137 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PHONE-MAINTENANCE.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Online-style maintenance transaction for CUSTOMER-PHONE, the
+      * same pseudo-conversational ACCEPT/DISPLAY shape CUSTOMER-
+      * INQUIRY uses, keyed RANDOM against CUSTOMER-MASTER-FILE but
+      * opened I-O so an entry in the OCCURS 3 array can be added,
+      * replaced, or cleared and REWRITTEN back to the master.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS PIC X(2) VALUE '00'.
+
+       01 WS-MAINT-ID             PIC 9(10) VALUE 0.
+       01 WS-DONE-SWITCH          PIC X(1) VALUE 'N'.
+           88 WS-MAINT-IS-DONE    VALUE 'Y'.
+       01 WS-CUSTOMER-FOUND-SWITCH PIC X(1).
+           88 WS-CUSTOMER-WAS-FOUND VALUE 'Y'.
+
+      * WS-MAINT-ACTION drives ADD/REPLACE/CLEAR against the slot the
+      * operator names in WS-MAINT-SLOT (1-3 in CUSTOMER-PHONE).
+       01 WS-MAINT-ACTION         PIC X(1).
+           88 WS-ACTION-IS-ADD      VALUE 'A'.
+           88 WS-ACTION-IS-REPLACE  VALUE 'R'.
+           88 WS-ACTION-IS-CLEAR    VALUE 'C'.
+       01 WS-MAINT-SLOT           PIC 9(1).
+       01 WS-MAINT-PHONE          PIC X(15).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN I-O CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM PROCESS-ONE-MAINTENANCE
+               UNTIL WS-MAINT-IS-DONE
+
+           CLOSE CUSTOMER-MASTER-FILE.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+      * Entering zero for the CUSTOMER-ID ends the transaction, the
+      * same sentinel-value convention CUSTOMER-INQUIRY uses.
+       PROCESS-ONE-MAINTENANCE.
+           DISPLAY 'Enter CUSTOMER-ID to maintain (0 to exit): '
+           ACCEPT WS-MAINT-ID
+
+           IF WS-MAINT-ID = 0
+               SET WS-MAINT-IS-DONE TO TRUE
+           ELSE
+               PERFORM LOOKUP-CUSTOMER-RECORD
+               IF WS-CUSTOMER-WAS-FOUND
+                   PERFORM APPLY-PHONE-MAINTENANCE
+               END-IF
+           END-IF.
+
+       LOOKUP-CUSTOMER-RECORD.
+           MOVE 'N' TO WS-CUSTOMER-FOUND-SWITCH
+           MOVE WS-MAINT-ID TO CUSTOMER-ID
+           READ CUSTOMER-MASTER-FILE
+               INVALID KEY
+                   DISPLAY 'No customer found for ID ' WS-MAINT-ID
+               NOT INVALID KEY
+                   SET WS-CUSTOMER-WAS-FOUND TO TRUE
+           END-READ.
+
+      * APPLY-PHONE-MAINTENANCE takes an action code (A/R/C), a slot
+      * number (1-3), and, for ADD/REPLACE, the number itself, then
+      * rewrites CUSTOMER-MASTER-FILE with the updated CUSTOMER-PHONE
+      * array.
+       APPLY-PHONE-MAINTENANCE.
+           DISPLAY 'Action - A)dd, R)eplace, C)lear: '
+           ACCEPT WS-MAINT-ACTION
+
+           DISPLAY 'Phone slot (1-3): '
+           ACCEPT WS-MAINT-SLOT
+
+           IF WS-MAINT-SLOT < 1 OR WS-MAINT-SLOT > 3
+               DISPLAY 'Invalid phone slot ' WS-MAINT-SLOT
+           ELSE
+               EVALUATE TRUE
+                   WHEN WS-ACTION-IS-ADD OR WS-ACTION-IS-REPLACE
+                       DISPLAY 'Enter phone number: '
+                       ACCEPT WS-MAINT-PHONE
+                       MOVE WS-MAINT-PHONE TO
+                           CUSTOMER-PHONE (WS-MAINT-SLOT)
+                       PERFORM REWRITE-PHONE-RECORD
+                   WHEN WS-ACTION-IS-CLEAR
+                       MOVE SPACES TO CUSTOMER-PHONE (WS-MAINT-SLOT)
+                       PERFORM REWRITE-PHONE-RECORD
+                   WHEN OTHER
+                       DISPLAY 'Invalid action ' WS-MAINT-ACTION
+               END-EVALUATE
+           END-IF.
+
+       REWRITE-PHONE-RECORD.
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY 'Unable to rewrite CUSTOMER-ID '
+                       WS-MAINT-ID
+               NOT INVALID KEY
+                   DISPLAY 'CUSTOMER-ID ' WS-MAINT-ID
+                       ' phone slot ' WS-MAINT-SLOT ' updated'
+           END-REWRITE.
