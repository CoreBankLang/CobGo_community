@@ -0,0 +1,377 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMENT-PROCESSING.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Payment processing system. Reads a payment file built against
+      * PAYMENT-COPYBOOK and routes each record, by PAYMENT-TYPE, into
+      * the matching CASH-PAYMENT/CHECK-PAYMENT/CREDIT-PAYMENT
+      * REDEFINES group.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE ASSIGN TO 'PAYMTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-FILE-STATUS.
+
+           SELECT ORDER-MASTER-FILE ASSIGN TO 'ORDRMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS ORDER-ID OF ORDER-RECORD
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT CHECK-HISTORY-FILE ASSIGN TO 'CHECKHST.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+
+           SELECT AUDIT-FILE ASSIGN TO 'AUDIT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PAYMENT-RECORD.
+           05 PAYMENT-ID          PIC 9(10).
+           05 ORDER-ID            PIC 9(10).
+           05 PAYMENT-TYPE        PIC X(1).
+               88 PAYMENT-IS-CASH   VALUE 'C'.
+               88 PAYMENT-IS-CHECK  VALUE 'H'.
+               88 PAYMENT-IS-CREDIT VALUE 'R'.
+           05 PAYMENT-AMOUNT      PIC S9(10)V99.
+           05 CASH-PAYMENT REDEFINES PAYMENT-AMOUNT PIC S9(10)V99.
+           05 CHECK-PAYMENT.
+              10 CHECK-NUMBER     PIC 9(10).
+              10 CHECK-AMOUNT     PIC S9(10)V99.
+              10 CHECK-DATE       PIC 9(8).
+           05 CREDIT-PAYMENT.
+              10 CARD-NUMBER      PIC X(20).
+              10 CARD-TYPE        PIC X(10).
+              10 EXPIRY-DATE      PIC X(5).
+              10 CARD-AMOUNT      PIC S9(10)V99.
+           05 PAYMENT-DATE        PIC 9(8).
+           05 PAYMENT-STATUS      PIC X(10).
+           05 PAYMENT-NOTES       PIC X(200).
+           05 CURRENCY-CODE       PIC X(3).
+           05 PAYMENT-DECLINE-DATE PIC 9(8).
+
+      * ORDER-MASTER-FILE is read by ORDER-ID to find the CUSTOMER-ID
+      * a check was deposited against, since PAYMENT-RECORD itself
+      * only carries ORDER-ID. Record length matches ORDER-PROCESSING's
+      * ORDER-RECORD; only ORDER-ID/CUSTOMER-ID are broken out here.
+       FD  ORDER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-RECORD.
+           05 ORDER-ID            PIC 9(10).
+           05 CUSTOMER-ID          PIC 9(10).
+           05 FILLER               PIC X(4443).
+
+      * CHECK-HISTORY-FILE is every check number posted in a prior
+      * run, keyed by CUSTOMER-ID, loaded into WS-CHECK-HISTORY-TABLE
+      * at startup and appended to as this run posts new checks.
+       FD  CHECK-HISTORY-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CHECK-HISTORY-RECORD.
+           05 HIST-CUSTOMER-ID     PIC 9(10).
+           05 HIST-CHECK-NUMBER    PIC 9(10).
+
+      * AUDIT-FILE carries one record per PAYMENT-STATUS outcome, laid
+      * out per the shared AUDIT-RECORD copybook (examples/audit.cpy)
+      * so CUSTOMER-MANAGEMENT and ORDER-PROCESSING write to the same
+      * audit trail in the same shape.
+       FD  AUDIT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AUDIT-RECORD.
+           05 AUDIT-DATE        PIC 9(8).
+           05 AUDIT-TIME        PIC 9(6).
+           05 AUDIT-PROGRAM-ID  PIC X(30).
+           05 AUDIT-RECORD-KEY  PIC X(20).
+           05 AUDIT-OLD-VALUE   PIC X(30).
+           05 AUDIT-NEW-VALUE   PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PAYMENT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-ORDER-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 WS-HISTORY-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-AUDIT-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 WS-EOF-SWITCH          PIC X(1) VALUE 'N'.
+           88 WS-END-OF-PAYMENTS VALUE 'Y'.
+       01 WS-HISTORY-EOF-SWITCH  PIC X(1) VALUE 'N'.
+           88 WS-END-OF-HISTORY  VALUE 'Y'.
+       01 WS-HISTORY-OPEN-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-HISTORY-FILE-IS-OPEN VALUE 'Y'.
+       01 WS-RUN-DATE            PIC 9(8).
+       01 WS-RUN-TIME            PIC 9(8).
+       01 WS-PAYMENT-CUSTOMER-ID PIC 9(10).
+
+      * WS-CHECK-HISTORY-TABLE holds every check this run has seen so
+      * far (carried over from CHECK-HISTORY-FILE plus anything
+      * posted this run) so VALIDATE-CHECK-NUMBER can flag a repeat
+      * deposit for the same customer.
+       01 WS-CHECK-HISTORY-COUNT PIC 9(4) COMP VALUE 0.
+       01 WS-CHECK-HISTORY-TABLE.
+           05 WS-CHECK-HISTORY-ENTRY OCCURS 500.
+              10 WS-HIST-CUSTOMER-ID  PIC 9(10).
+              10 WS-HIST-CHECK-NUMBER PIC 9(10).
+       01 WS-HISTORY-INDEX       PIC 9(4) COMP.
+       01 WS-CHECK-VALID-SWITCH  PIC X(1).
+           88 CHECK-IS-DUPLICATE VALUE 'Y'.
+
+      * WS-EXPIRY-CCYYMM-X/WS-RUN-CCYYMM-X redefine the card expiry
+      * and run date as comparable CCYYMM numbers so VALIDATE-CARD-
+      * EXPIRY can reject a card that expired before this run date.
+       01 WS-CARD-EXPIRY-SWITCH  PIC X(1).
+           88 CARD-IS-EXPIRED    VALUE 'Y'.
+       01 WS-EXPIRY-CCYYMM-X.
+           05 FILLER             PIC X(2) VALUE '20'.
+           05 WS-EXPIRY-YY-X     PIC X(2).
+           05 WS-EXPIRY-MM-X     PIC X(2).
+       01 WS-EXPIRY-CCYYMM REDEFINES WS-EXPIRY-CCYYMM-X PIC 9(6).
+       01 WS-RUN-CCYYMM          PIC 9(6).
+       01 WS-MASKED-CARD-NUMBER  PIC X(20).
+
+      * Set by each PROCESS-*-PAYMENT paragraph before PERFORM
+      * WRITE-PAYMENT-AUDIT-RECORD, so one paragraph writes the
+      * shared audit trail for all three payment types.
+       01 WS-AUDIT-NEW-VALUE     PIC X(30).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-RUN-TIME FROM TIME
+           PERFORM LOAD-CHECK-HISTORY
+
+           OPEN INPUT PAYMENT-FILE
+           IF WS-PAYMENT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open PAYMENT-FILE, status: '
+                   WS-PAYMENT-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ORDER-MASTER-FILE, status: '
+                   WS-ORDER-FILE-STATUS
+               CLOSE PAYMENT-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+      * A fresh environment has no CHECKHST.DAT yet -- OPEN EXTEND on a
+      * file that has never been created comes back non-'00', same as
+      * LOAD-CHECK-HISTORY already tolerates on the INPUT side, so this
+      * starts the history file empty instead of aborting the run.
+           OPEN EXTEND CHECK-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS NOT = '00'
+               DISPLAY 'CHECK-HISTORY-FILE not available to extend, '
+                   'status: ' WS-HISTORY-FILE-STATUS
+           ELSE
+               SET WS-HISTORY-FILE-IS-OPEN TO TRUE
+           END-IF
+
+           OPEN EXTEND AUDIT-FILE
+           IF WS-AUDIT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open AUDIT-FILE, status: '
+                   WS-AUDIT-FILE-STATUS
+               CLOSE PAYMENT-FILE
+               CLOSE ORDER-MASTER-FILE
+               IF WS-HISTORY-FILE-IS-OPEN
+                   CLOSE CHECK-HISTORY-FILE
+               END-IF
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-PAYMENT-RECORD
+           PERFORM PROCESS-ONE-PAYMENT
+               UNTIL WS-END-OF-PAYMENTS
+
+           CLOSE PAYMENT-FILE
+           CLOSE ORDER-MASTER-FILE
+           IF WS-HISTORY-FILE-IS-OPEN
+               CLOSE CHECK-HISTORY-FILE
+           END-IF
+           CLOSE AUDIT-FILE.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+      * LOAD-CHECK-HISTORY reads every check posted in a prior run
+      * into WS-CHECK-HISTORY-TABLE so this run's duplicate-check-
+      * number guard can see across runs, not just within one batch.
+       LOAD-CHECK-HISTORY.
+           OPEN INPUT CHECK-HISTORY-FILE
+           IF WS-HISTORY-FILE-STATUS NOT = '00'
+               DISPLAY 'CHECK-HISTORY-FILE not available, starting '
+                   'empty'
+           ELSE
+               PERFORM READ-CHECK-HISTORY-RECORD
+               PERFORM APPEND-CHECK-HISTORY-ENTRY
+                   UNTIL WS-END-OF-HISTORY
+               CLOSE CHECK-HISTORY-FILE
+           END-IF.
+
+       READ-CHECK-HISTORY-RECORD.
+           READ CHECK-HISTORY-FILE
+               AT END
+                   MOVE 'Y' TO WS-HISTORY-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       APPEND-CHECK-HISTORY-ENTRY.
+           IF WS-CHECK-HISTORY-COUNT < 500
+               ADD 1 TO WS-CHECK-HISTORY-COUNT
+               MOVE HIST-CUSTOMER-ID
+                   TO WS-HIST-CUSTOMER-ID (WS-CHECK-HISTORY-COUNT)
+               MOVE HIST-CHECK-NUMBER
+                   TO WS-HIST-CHECK-NUMBER (WS-CHECK-HISTORY-COUNT)
+           ELSE
+               DISPLAY 'WS-CHECK-HISTORY-TABLE is full at 500 '
+                   'entries, CHECK-HISTORY-FILE has more than this '
+                   'run can load'
+           END-IF
+           PERFORM READ-CHECK-HISTORY-RECORD.
+
+       READ-PAYMENT-RECORD.
+           READ PAYMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      * PROCESS-ONE-PAYMENT routes each record into the REDEFINES
+      * group PAYMENT-TYPE says it actually is, instead of letting
+      * PAYMENT-COPYBOOK sit as an orphan layout no program uses.
+       PROCESS-ONE-PAYMENT.
+           EVALUATE TRUE
+               WHEN PAYMENT-IS-CASH
+                   PERFORM PROCESS-CASH-PAYMENT
+               WHEN PAYMENT-IS-CHECK
+                   PERFORM PROCESS-CHECK-PAYMENT
+               WHEN PAYMENT-IS-CREDIT
+                   PERFORM PROCESS-CREDIT-PAYMENT
+               WHEN OTHER
+                   DISPLAY 'Invalid payment type: ' PAYMENT-TYPE
+                       ' for payment ' PAYMENT-ID
+           END-EVALUATE
+           PERFORM READ-PAYMENT-RECORD.
+
+       PROCESS-CASH-PAYMENT.
+           DISPLAY 'Payment ' PAYMENT-ID ' (CASH) for order '
+               ORDER-ID OF PAYMENT-RECORD ': $' CASH-PAYMENT
+           MOVE 'POSTED' TO WS-AUDIT-NEW-VALUE
+           PERFORM WRITE-PAYMENT-AUDIT-RECORD.
+
+      * PROCESS-CHECK-PAYMENT looks up the depositing customer via
+      * ORDER-MASTER-FILE, then guards against that customer
+      * depositing the same CHECK-NUMBER twice.
+       PROCESS-CHECK-PAYMENT.
+           PERFORM LOOKUP-PAYMENT-CUSTOMER
+           PERFORM VALIDATE-CHECK-NUMBER
+
+           IF CHECK-IS-DUPLICATE
+               DISPLAY 'Payment ' PAYMENT-ID ' (CHECK) REJECTED: '
+                   'check ' CHECK-NUMBER
+                   ' already posted for customer '
+                   WS-PAYMENT-CUSTOMER-ID
+               MOVE 'REJECTED-DUPLICATE' TO WS-AUDIT-NEW-VALUE
+           ELSE
+               DISPLAY 'Payment ' PAYMENT-ID ' (CHECK) for order '
+                   ORDER-ID OF PAYMENT-RECORD ': check ' CHECK-NUMBER
+                   ' $' CHECK-AMOUNT ' dated ' CHECK-DATE
+               PERFORM RECORD-POSTED-CHECK
+               MOVE 'POSTED' TO WS-AUDIT-NEW-VALUE
+           END-IF
+           PERFORM WRITE-PAYMENT-AUDIT-RECORD.
+
+       LOOKUP-PAYMENT-CUSTOMER.
+           MOVE 0 TO WS-PAYMENT-CUSTOMER-ID
+           MOVE ORDER-ID OF PAYMENT-RECORD TO ORDER-ID OF ORDER-RECORD
+           READ ORDER-MASTER-FILE
+               KEY IS ORDER-ID OF ORDER-RECORD
+               INVALID KEY
+                   DISPLAY 'No order master record for payment '
+                       PAYMENT-ID
+               NOT INVALID KEY
+                   MOVE CUSTOMER-ID OF ORDER-RECORD
+                       TO WS-PAYMENT-CUSTOMER-ID
+           END-READ.
+
+       VALIDATE-CHECK-NUMBER.
+           MOVE 'N' TO WS-CHECK-VALID-SWITCH
+           PERFORM VARYING WS-HISTORY-INDEX FROM 1 BY 1
+               UNTIL WS-HISTORY-INDEX > WS-CHECK-HISTORY-COUNT
+               IF WS-HIST-CUSTOMER-ID (WS-HISTORY-INDEX) =
+                       WS-PAYMENT-CUSTOMER-ID
+                   AND WS-HIST-CHECK-NUMBER (WS-HISTORY-INDEX) =
+                       CHECK-NUMBER
+                   SET CHECK-IS-DUPLICATE TO TRUE
+               END-IF
+           END-PERFORM.
+
+      * RECORD-POSTED-CHECK adds this check to the in-memory table
+      * (so a duplicate later in the same run is still caught) and
+      * appends it to CHECK-HISTORY-FILE for future runs.
+       RECORD-POSTED-CHECK.
+           IF WS-CHECK-HISTORY-COUNT < 500
+               ADD 1 TO WS-CHECK-HISTORY-COUNT
+               MOVE WS-PAYMENT-CUSTOMER-ID
+                   TO WS-HIST-CUSTOMER-ID (WS-CHECK-HISTORY-COUNT)
+               MOVE CHECK-NUMBER
+                   TO WS-HIST-CHECK-NUMBER (WS-CHECK-HISTORY-COUNT)
+           ELSE
+               DISPLAY 'WS-CHECK-HISTORY-TABLE is full at 500 '
+                   'entries, duplicate-check guard cannot see this '
+                   'check next run'
+           END-IF
+
+           IF WS-HISTORY-FILE-IS-OPEN
+               MOVE WS-PAYMENT-CUSTOMER-ID TO HIST-CUSTOMER-ID
+               MOVE CHECK-NUMBER           TO HIST-CHECK-NUMBER
+               WRITE CHECK-HISTORY-RECORD
+           END-IF.
+
+      * PROCESS-CREDIT-PAYMENT rejects an expired card outright and
+      * masks CARD-NUMBER before it reaches any DISPLAY or report, so
+      * a full card number never lands in console output.
+       PROCESS-CREDIT-PAYMENT.
+           PERFORM VALIDATE-CARD-EXPIRY
+           PERFORM MASK-CARD-NUMBER
+
+           IF CARD-IS-EXPIRED
+               DISPLAY 'Payment ' PAYMENT-ID ' (CREDIT) REJECTED: card '
+                   WS-MASKED-CARD-NUMBER ' expired ' EXPIRY-DATE
+               MOVE 'REJECTED-EXPIRED' TO WS-AUDIT-NEW-VALUE
+           ELSE
+               DISPLAY 'Payment ' PAYMENT-ID ' (CREDIT) for order '
+                   ORDER-ID OF PAYMENT-RECORD ': ' CARD-TYPE ' '
+                   WS-MASKED-CARD-NUMBER ' $' CARD-AMOUNT
+                   ' expires ' EXPIRY-DATE
+               MOVE 'POSTED' TO WS-AUDIT-NEW-VALUE
+           END-IF
+           PERFORM WRITE-PAYMENT-AUDIT-RECORD.
+
+       VALIDATE-CARD-EXPIRY.
+           MOVE 'N' TO WS-CARD-EXPIRY-SWITCH
+           MOVE WS-RUN-DATE (1:6) TO WS-RUN-CCYYMM
+           MOVE EXPIRY-DATE (4:2) TO WS-EXPIRY-YY-X
+           MOVE EXPIRY-DATE (1:2) TO WS-EXPIRY-MM-X
+           IF WS-EXPIRY-CCYYMM < WS-RUN-CCYYMM
+               SET CARD-IS-EXPIRED TO TRUE
+           END-IF.
+
+       MASK-CARD-NUMBER.
+           STRING '****************' DELIMITED BY SIZE
+                   CARD-NUMBER (17:4) DELIMITED BY SIZE
+               INTO WS-MASKED-CARD-NUMBER.
+
+       WRITE-PAYMENT-AUDIT-RECORD.
+           MOVE WS-RUN-DATE          TO AUDIT-DATE
+           MOVE WS-RUN-TIME (1:6)    TO AUDIT-TIME
+           MOVE 'PAYMENT-PROCESSING' TO AUDIT-PROGRAM-ID
+           MOVE PAYMENT-ID           TO AUDIT-RECORD-KEY
+           MOVE 'PENDING'            TO AUDIT-OLD-VALUE
+           MOVE WS-AUDIT-NEW-VALUE   TO AUDIT-NEW-VALUE
+           WRITE AUDIT-RECORD.
