@@ -0,0 +1,256 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMENT-RECONCILIATION.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Matches PAYMENT-FILE records to their ORDER-MASTER-FILE order
+      * by ORDER-ID and flags short-pays, overpays, and orders with
+      * no payment at all onto RECONCILE-EXCEPTIONS, since nothing
+      * else in the system cross-checks PAYMENT-AMOUNT against
+      * ORDER-RECORD's TOTAL-AMOUNT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ORDER-MASTER-FILE ASSIGN TO 'ORDRMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-ID
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT PAYMENT-FILE ASSIGN TO 'PAYMTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-FILE-STATUS.
+
+           SELECT RECONCILE-EXCEPTIONS ASSIGN TO 'PAYRECON.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      * Only the fields this program needs are broken out; FILLER
+      * pads the record out to ORDER-PROCESSING's true 4463-byte
+      * ORDER-RECORD so the relative file positions stay aligned.
+       FD  ORDER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-RECORD.
+           05 ORDER-ID        PIC 9(10).
+           05 CUSTOMER-ID     PIC 9(10).
+           05 ORDER-DATE      PIC 9(8).
+           05 SUBTOTAL        PIC S9(10)V99.
+           05 TAX-RATE        PIC 9V9999.
+           05 TAX-AMOUNT      PIC S9(10)V99.
+           05 TOTAL-AMOUNT    PIC S9(10)V99.
+           05 ORDER-STATUS    PIC X(10).
+           05 FILLER          PIC X(4384).
+
+      * Full PAYMENT-RECORD layout, matching PAYMENT-PROCESSING, since
+      * DETERMINE-PAYMENT-AMOUNT needs every REDEFINES group to pull
+      * the amount actually paid regardless of PAYMENT-TYPE.
+       FD  PAYMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PAYMENT-RECORD.
+           05 PAYMENT-ID          PIC 9(10).
+           05 ORDER-ID            PIC 9(10).
+           05 PAYMENT-TYPE        PIC X(1).
+               88 PAYMENT-IS-CASH   VALUE 'C'.
+               88 PAYMENT-IS-CHECK  VALUE 'H'.
+               88 PAYMENT-IS-CREDIT VALUE 'R'.
+           05 PAYMENT-AMOUNT      PIC S9(10)V99.
+           05 CASH-PAYMENT REDEFINES PAYMENT-AMOUNT PIC S9(10)V99.
+           05 CHECK-PAYMENT.
+              10 CHECK-NUMBER     PIC 9(10).
+              10 CHECK-AMOUNT     PIC S9(10)V99.
+              10 CHECK-DATE       PIC 9(8).
+           05 CREDIT-PAYMENT.
+              10 CARD-NUMBER      PIC X(20).
+              10 CARD-TYPE        PIC X(10).
+              10 EXPIRY-DATE      PIC X(5).
+              10 CARD-AMOUNT      PIC S9(10)V99.
+           05 PAYMENT-DATE        PIC 9(8).
+           05 PAYMENT-STATUS      PIC X(10).
+           05 PAYMENT-NOTES       PIC X(200).
+           05 CURRENCY-CODE       PIC X(3).
+           05 PAYMENT-DECLINE-DATE PIC 9(8).
+
+       FD  RECONCILE-EXCEPTIONS
+           LABEL RECORDS ARE STANDARD.
+       01  RECONCILE-EXCEPTION-RECORD.
+           05 EXC-ORDER-ID        PIC 9(10).
+           05 EXC-CUSTOMER-ID     PIC 9(10).
+           05 EXC-ORDER-TOTAL     PIC S9(10)V99.
+           05 EXC-PAID-TOTAL      PIC S9(10)V99.
+           05 EXC-VARIANCE        PIC S9(10)V99.
+           05 EXC-REASON          PIC X(20).
+           05 EXC-RUN-DATE        PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ORDER-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-PAYMENT-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 WS-EXCEPTION-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-ORDER-EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88 WS-END-OF-ORDERS     VALUE 'Y'.
+       01 WS-PAYMENT-EOF-SWITCH    PIC X(1) VALUE 'N'.
+           88 WS-END-OF-PAYMENTS   VALUE 'Y'.
+       01 WS-RUN-DATE               PIC 9(8).
+       01 WS-PAYMENT-AMOUNT-ACTUAL  PIC S9(10)V99.
+       01 WS-EXCEPTION-REASON       PIC X(20).
+
+      * WS-ORDER-PAID-TABLE accumulates total payments received per
+      * ORDER-ID from PAYMENT-FILE, loaded once at startup, so
+      * RECONCILE-ONE-ORDER can compare against TOTAL-AMOUNT without
+      * re-scanning PAYMENT-FILE for every order.
+       01 WS-ORDER-PAID-COUNT     PIC 9(4) COMP VALUE 0.
+       01 WS-ORDER-PAID-TABLE.
+           05 WS-ORDER-PAID-ENTRY OCCURS 2000.
+              10 WS-PAID-ORDER-ID PIC 9(10).
+              10 WS-PAID-TOTAL    PIC S9(10)V99.
+       01 WS-PAID-INDEX           PIC 9(4) COMP.
+       01 WS-ORDER-FOUND-SWITCH   PIC X(1).
+           88 ORDER-PAYMENT-FOUND VALUE 'Y'.
+       01 WS-ORDER-PAID-TOTAL     PIC S9(10)V99.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-PAYMENT-TOTALS
+
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ORDER-MASTER-FILE, status: '
+                   WS-ORDER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT RECONCILE-EXCEPTIONS
+           IF WS-EXCEPTION-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open RECONCILE-EXCEPTIONS, status: '
+                   WS-EXCEPTION-FILE-STATUS
+               CLOSE ORDER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-ORDER-RECORD
+           PERFORM RECONCILE-ONE-ORDER
+               UNTIL WS-END-OF-ORDERS
+
+           CLOSE ORDER-MASTER-FILE
+           CLOSE RECONCILE-EXCEPTIONS.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+      * LOAD-PAYMENT-TOTALS makes one pass over PAYMENT-FILE, summing
+      * every payment posted against each ORDER-ID into
+      * WS-ORDER-PAID-TABLE before ORDER-MASTER-FILE is ever read.
+       LOAD-PAYMENT-TOTALS.
+           OPEN INPUT PAYMENT-FILE
+           IF WS-PAYMENT-FILE-STATUS NOT = '00'
+               DISPLAY 'PAYMENT-FILE not available for reconciliation'
+           ELSE
+               PERFORM READ-PAYMENT-RECORD
+               PERFORM ACCUMULATE-PAYMENT-RECORD
+                   UNTIL WS-END-OF-PAYMENTS
+               CLOSE PAYMENT-FILE
+           END-IF.
+
+       READ-PAYMENT-RECORD.
+           READ PAYMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-PAYMENT-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       ACCUMULATE-PAYMENT-RECORD.
+           PERFORM DETERMINE-PAYMENT-AMOUNT
+           PERFORM ADD-TO-ORDER-PAID-TABLE
+           PERFORM READ-PAYMENT-RECORD.
+
+       DETERMINE-PAYMENT-AMOUNT.
+           EVALUATE TRUE
+               WHEN PAYMENT-IS-CASH
+                   MOVE CASH-PAYMENT TO WS-PAYMENT-AMOUNT-ACTUAL
+               WHEN PAYMENT-IS-CHECK
+                   MOVE CHECK-AMOUNT TO WS-PAYMENT-AMOUNT-ACTUAL
+               WHEN PAYMENT-IS-CREDIT
+                   MOVE CARD-AMOUNT TO WS-PAYMENT-AMOUNT-ACTUAL
+               WHEN OTHER
+                   MOVE 0 TO WS-PAYMENT-AMOUNT-ACTUAL
+           END-EVALUATE.
+
+       ADD-TO-ORDER-PAID-TABLE.
+           MOVE 'N' TO WS-ORDER-FOUND-SWITCH
+           PERFORM VARYING WS-PAID-INDEX FROM 1 BY 1
+               UNTIL WS-PAID-INDEX > WS-ORDER-PAID-COUNT
+               IF WS-PAID-ORDER-ID (WS-PAID-INDEX) =
+                       ORDER-ID OF PAYMENT-RECORD
+                   ADD WS-PAYMENT-AMOUNT-ACTUAL
+                       TO WS-PAID-TOTAL (WS-PAID-INDEX)
+                   SET ORDER-PAYMENT-FOUND TO TRUE
+               END-IF
+           END-PERFORM
+
+           IF NOT ORDER-PAYMENT-FOUND
+               IF WS-ORDER-PAID-COUNT < 2000
+                   ADD 1 TO WS-ORDER-PAID-COUNT
+                   MOVE ORDER-ID OF PAYMENT-RECORD
+                       TO WS-PAID-ORDER-ID (WS-ORDER-PAID-COUNT)
+                   MOVE WS-PAYMENT-AMOUNT-ACTUAL
+                       TO WS-PAID-TOTAL (WS-ORDER-PAID-COUNT)
+               ELSE
+                   DISPLAY 'WS-ORDER-PAID-TABLE is full at 2000 '
+                       'entries, order ' ORDER-ID OF PAYMENT-RECORD
+                       ' will not reconcile this run'
+               END-IF
+           END-IF.
+
+       READ-ORDER-RECORD.
+           READ ORDER-MASTER-FILE
+               AT END
+                   MOVE 'Y' TO WS-ORDER-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       RECONCILE-ONE-ORDER.
+           PERFORM LOOKUP-ORDER-PAID-TOTAL
+
+           EVALUATE TRUE
+               WHEN NOT ORDER-PAYMENT-FOUND
+                   MOVE 'NO PAYMENT' TO WS-EXCEPTION-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN WS-ORDER-PAID-TOTAL < TOTAL-AMOUNT
+                   MOVE 'SHORT-PAY' TO WS-EXCEPTION-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN WS-ORDER-PAID-TOTAL > TOTAL-AMOUNT
+                   MOVE 'OVERPAY' TO WS-EXCEPTION-REASON
+                   PERFORM WRITE-EXCEPTION-RECORD
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+
+           PERFORM READ-ORDER-RECORD.
+
+       LOOKUP-ORDER-PAID-TOTAL.
+           MOVE 'N' TO WS-ORDER-FOUND-SWITCH
+           MOVE 0 TO WS-ORDER-PAID-TOTAL
+           PERFORM VARYING WS-PAID-INDEX FROM 1 BY 1
+               UNTIL WS-PAID-INDEX > WS-ORDER-PAID-COUNT
+               IF WS-PAID-ORDER-ID (WS-PAID-INDEX) = ORDER-ID OF
+                       ORDER-RECORD
+                   MOVE WS-PAID-TOTAL (WS-PAID-INDEX)
+                       TO WS-ORDER-PAID-TOTAL
+                   SET ORDER-PAYMENT-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
+
+       WRITE-EXCEPTION-RECORD.
+           MOVE ORDER-ID OF ORDER-RECORD TO EXC-ORDER-ID
+           MOVE CUSTOMER-ID         TO EXC-CUSTOMER-ID
+           MOVE TOTAL-AMOUNT        TO EXC-ORDER-TOTAL
+           MOVE WS-ORDER-PAID-TOTAL TO EXC-PAID-TOTAL
+           COMPUTE EXC-VARIANCE = WS-ORDER-PAID-TOTAL - TOTAL-AMOUNT
+           MOVE WS-EXCEPTION-REASON TO EXC-REASON
+           MOVE WS-RUN-DATE         TO EXC-RUN-DATE
+           WRITE RECONCILE-EXCEPTION-RECORD.
