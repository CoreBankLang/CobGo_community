@@ -0,0 +1,195 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGED-RECEIVABLES.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Joins ORDER-MASTER-FILE's outstanding CONFIRMED orders against
+      * each order's CUSTOMER-ADDRESS (STATE/ZIP-CODE), keyed RANDOM
+      * against CUSTOMER-MASTER-FILE the same way CUSTOMER-INQUIRY
+      * does, and buckets every order's TOTAL-AMOUNT by days
+      * outstanding so collections gets a geographic aging view.
+      * ERROR orders are skipped since ORDER-PROCESSING already
+      * reversed their postings; they never stood as a receivable.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT ORDER-MASTER-FILE ASSIGN TO 'ORDRMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ORDER-ID
+               FILE STATUS IS WS-ORDER-FILE-STATUS.
+
+           SELECT AGED-RECEIVABLES-REPORT ASSIGN TO 'AGEDRECV.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+       FD  ORDER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ORDER-RECORD.
+           05 ORDER-ID         PIC 9(10).
+           05 ORDER-CUSTOMER-ID PIC 9(10).
+           05 ORDER-DATE        PIC 9(8).
+           05 SUBTOTAL          PIC S9(10)V99.
+           05 TAX-RATE          PIC 9V9999.
+           05 TAX-AMOUNT        PIC S9(10)V99.
+           05 TOTAL-AMOUNT      PIC S9(10)V99.
+           05 ORDER-STATUS      PIC X(10).
+      * ORDER-ITEMS/ORDER-SHIPPING mirror ORDER-PROCESSING's layout
+      * so the record length matches ORDRMAST.DAT exactly; AGED-
+      * RECEIVABLES only needs the header fields above.
+           05 ORDER-ITEMS.
+              10 ITEM-COUNT     PIC 9(3).
+              10 ORDER-ITEM     OCCURS 50.
+                 15 ITEM-ID     PIC 9(10).
+                 15 ITEM-NAME   PIC X(50).
+                 15 ITEM-QTY    PIC 9(5).
+                 15 ITEM-PRICE  PIC S9(7)V99.
+                 15 ITEM-TOTAL  PIC S9(9)V99.
+           05 ORDER-SHIPPING.
+              10 SHIP-METHOD      PIC X(20).
+              10 SHIP-ADDRESS     PIC X(100).
+              10 SHIP-DATE        PIC 9(8).
+           05 CURRENCY-CODE        PIC X(3).
+
+      * AGED-RECEIVABLES-RECORD is one line per outstanding order:
+      * the customer's geography, the order key and amount, and
+      * which aging bucket it falls into.
+       FD  AGED-RECEIVABLES-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  AGED-RECEIVABLES-RECORD.
+           05 AR-STATE            PIC X(2).
+           05 AR-ZIP-CODE         PIC X(10).
+           05 AR-CUSTOMER-ID      PIC 9(10).
+           05 AR-ORDER-ID         PIC 9(10).
+           05 AR-ORDER-AMOUNT     PIC S9(10)V99.
+           05 AR-DAYS-OUTSTANDING PIC S9(7).
+           05 AR-AGING-BUCKET     PIC X(10).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-ORDER-FILE-STATUS     PIC X(2) VALUE '00'.
+       01 WS-REPORT-FILE-STATUS    PIC X(2) VALUE '00'.
+
+       01 WS-ORDER-EOF-SWITCH      PIC X(1) VALUE 'N'.
+           88 WS-END-OF-ORDERS     VALUE 'Y'.
+
+       01 WS-RUN-DATE               PIC 9(8).
+
+      * WS-DAYS-OUTSTANDING is a true calendar day count (FUNCTION
+      * INTEGER-OF-DATE converts each YYYYMMDD to a day number first),
+      * the same approach PAYMENT-STATUS-UPDATE uses for its retry
+      * window, so an order crossing a month or year boundary still
+      * sorts into the correct 30-day-wide bucket.
+       01 WS-DAYS-OUTSTANDING       PIC S9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN INPUT ORDER-MASTER-FILE
+           IF WS-ORDER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ORDER-MASTER-FILE, status: '
+                   WS-ORDER-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           OPEN OUTPUT AGED-RECEIVABLES-REPORT
+           IF WS-REPORT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open AGED-RECEIVABLES-REPORT, '
+                   'status: ' WS-REPORT-FILE-STATUS
+               CLOSE CUSTOMER-MASTER-FILE
+               CLOSE ORDER-MASTER-FILE
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-ORDER-RECORD
+           PERFORM AGE-ONE-ORDER
+               UNTIL WS-END-OF-ORDERS
+
+           CLOSE CUSTOMER-MASTER-FILE
+           CLOSE ORDER-MASTER-FILE
+           CLOSE AGED-RECEIVABLES-REPORT.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+       READ-ORDER-RECORD.
+           READ ORDER-MASTER-FILE
+               AT END
+                   SET WS-END-OF-ORDERS TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      * Every CONFIRMED order is still an outstanding receivable in
+      * this system — there is no separate paid/unpaid flag on
+      * ORDER-RECORD, and an ERROR order's posting was already
+      * backed out by REVERSE-ORDER-POSTINGS, so it owes nothing.
+       AGE-ONE-ORDER.
+           IF ORDER-STATUS = 'CONFIRMED'
+               MOVE ORDER-CUSTOMER-ID TO CUSTOMER-ID
+               READ CUSTOMER-MASTER-FILE
+                   INVALID KEY
+                       MOVE SPACES TO STATE
+                       MOVE SPACES TO ZIP-CODE
+               END-READ
+
+               COMPUTE WS-DAYS-OUTSTANDING =
+                   FUNCTION INTEGER-OF-DATE (WS-RUN-DATE) -
+                   FUNCTION INTEGER-OF-DATE (ORDER-DATE)
+
+               EVALUATE TRUE
+                   WHEN WS-DAYS-OUTSTANDING <= 30
+                       MOVE '0-30'   TO AR-AGING-BUCKET
+                   WHEN WS-DAYS-OUTSTANDING <= 60
+                       MOVE '31-60'  TO AR-AGING-BUCKET
+                   WHEN WS-DAYS-OUTSTANDING <= 90
+                       MOVE '61-90'  TO AR-AGING-BUCKET
+                   WHEN OTHER
+                       MOVE '91-PLUS' TO AR-AGING-BUCKET
+               END-EVALUATE
+
+               MOVE STATE              TO AR-STATE
+               MOVE ZIP-CODE           TO AR-ZIP-CODE
+               MOVE ORDER-CUSTOMER-ID  TO AR-CUSTOMER-ID
+               MOVE ORDER-ID           TO AR-ORDER-ID
+               MOVE TOTAL-AMOUNT       TO AR-ORDER-AMOUNT
+               MOVE WS-DAYS-OUTSTANDING TO AR-DAYS-OUTSTANDING
+               WRITE AGED-RECEIVABLES-RECORD
+           END-IF
+
+           PERFORM READ-ORDER-RECORD.
