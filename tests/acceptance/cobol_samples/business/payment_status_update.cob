@@ -0,0 +1,278 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PAYMENT-STATUS-UPDATE.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Advances PAYMENT-STATUS through its PENDING/CLEARED/RETURNED/
+      * VOID lifecycle. Every PAYMENT-FILE record not yet matched to
+      * a BANK-CONFIRMATION-FILE record defaults to PENDING; a match
+      * moves it to whatever the bank confirmed. Opened I-O and
+      * REWRITTEN in place, record for record, so the status actually
+      * persists back to PAYMTRAN.DAT for the next run.
+      * 2026-08-09 A RETURNED CREDIT-PAYMENT is re-presented for
+      *            charge on its own once PARM-RETRY-DAYS have passed
+      *            since PAYMENT-DATE, instead of waiting on someone
+      *            to resubmit it by hand.
+      * 2026-08-09 Rewrites PAYMENT-FILE in place instead of through a
+      *            separate PAYMENT-FILE-NEW output, and runs as a
+      *            step in NIGHTBAT.jcl after PAYPROC, so this
+      *            program's status updates chain into the next run
+      *            instead of being discarded.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PAYMENT-FILE ASSIGN TO 'PAYMTRAN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PAYMENT-FILE-STATUS.
+
+           SELECT BANK-CONFIRMATION-FILE ASSIGN TO 'BANKCONF.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONFIRM-FILE-STATUS.
+
+           SELECT PARAMETER-FILE ASSIGN TO 'PAYMPARM.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PARAMETER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PAYMENT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PAYMENT-RECORD.
+           05 PAYMENT-ID          PIC 9(10).
+           05 ORDER-ID            PIC 9(10).
+           05 PAYMENT-TYPE        PIC X(1).
+               88 PAYMENT-IS-CASH   VALUE 'C'.
+               88 PAYMENT-IS-CHECK  VALUE 'H'.
+               88 PAYMENT-IS-CREDIT VALUE 'R'.
+           05 PAYMENT-AMOUNT      PIC S9(10)V99.
+           05 CASH-PAYMENT REDEFINES PAYMENT-AMOUNT PIC S9(10)V99.
+           05 CHECK-PAYMENT.
+              10 CHECK-NUMBER     PIC 9(10).
+              10 CHECK-AMOUNT     PIC S9(10)V99.
+              10 CHECK-DATE       PIC 9(8).
+           05 CREDIT-PAYMENT.
+              10 CARD-NUMBER      PIC X(20).
+              10 CARD-TYPE        PIC X(10).
+              10 EXPIRY-DATE      PIC X(5).
+              10 CARD-AMOUNT      PIC S9(10)V99.
+           05 PAYMENT-DATE        PIC 9(8).
+           05 PAYMENT-STATUS      PIC X(10).
+               88 PAYMENT-STATUS-PENDING  VALUE 'PENDING'.
+               88 PAYMENT-STATUS-CLEARED  VALUE 'CLEARED'.
+               88 PAYMENT-STATUS-RETURNED VALUE 'RETURNED'.
+               88 PAYMENT-STATUS-VOID     VALUE 'VOID'.
+           05 PAYMENT-NOTES       PIC X(200).
+           05 CURRENCY-CODE       PIC X(3).
+           05 PAYMENT-DECLINE-DATE PIC 9(8).
+
+       FD  BANK-CONFIRMATION-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  BANK-CONFIRMATION-RECORD.
+           05 CONF-PAYMENT-ID     PIC 9(10).
+           05 CONF-STATUS-CODE    PIC X(1).
+               88 CONF-IS-CLEARED  VALUE 'C'.
+               88 CONF-IS-RETURNED VALUE 'R'.
+               88 CONF-IS-VOID     VALUE 'V'.
+           05 CONF-DATE            PIC 9(8).
+
+      * PARAMETER-FILE holds one control record of the site-
+      * configured retry window; falls back to the WORKING-STORAGE
+      * default when no PARAMETER-FILE is present for this run.
+       FD  PARAMETER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  PARAMETER-RECORD.
+           05 PARM-RETRY-DAYS      PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 WS-PAYMENT-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-CONFIRM-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-PAYMENT-EOF-SWITCH   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-PAYMENTS  VALUE 'Y'.
+       01 WS-CONFIRM-EOF-SWITCH   PIC X(1) VALUE 'N'.
+           88 WS-END-OF-CONFIRMATIONS VALUE 'Y'.
+
+      * WS-CONFIRMATION-TABLE holds every bank confirmation for this
+      * run, loaded once, so LOOKUP-BANK-CONFIRMATION can resolve each
+      * payment's new status without re-reading BANK-CONFIRMATION-FILE.
+       01 WS-CONFIRMATION-COUNT   PIC 9(4) COMP VALUE 0.
+       01 WS-CONFIRMATION-TABLE.
+           05 WS-CONFIRMATION-ENTRY OCCURS 1000.
+              10 WS-CONF-PAYMENT-ID  PIC 9(10).
+              10 WS-CONF-STATUS-CODE PIC X(1).
+              10 WS-CONF-DATE        PIC 9(8).
+       01 WS-CONFIRMATION-INDEX   PIC 9(4) COMP.
+       01 WS-CONFIRMATION-FOUND-SWITCH PIC X(1).
+           88 CONFIRMATION-WAS-FOUND VALUE 'Y'.
+       01 WS-MATCHED-STATUS-CODE  PIC X(1).
+       01 WS-MATCHED-CONF-DATE    PIC 9(8).
+
+       01 WS-PARAMETER-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-RUN-DATE               PIC 9(8).
+
+      * RETRY-DECLINED-CREDIT-PAYMENT support. WS-RETRY-DAYS defaults
+      * to 3 and is overridden by PARM-RETRY-DAYS when PARAMETER-FILE
+      * is present. WS-DAYS-SINCE-PAYMENT is a true calendar day count
+      * (FUNCTION INTEGER-OF-DATE converts each YYYYMMDD to a day
+      * number first) so a retry window spanning a month or year
+      * boundary is not thrown off the way a flat YYYYMMDD subtraction
+      * would be.
+       01 WS-RETRY-DAYS             PIC 9(3) VALUE 3.
+       01 WS-DAYS-SINCE-PAYMENT     PIC S9(7).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM INITIALIZE-RUN
+           PERFORM LOAD-BANK-CONFIRMATIONS
+
+           OPEN I-O PAYMENT-FILE
+           IF WS-PAYMENT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open PAYMENT-FILE, status: '
+                   WS-PAYMENT-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-PAYMENT-RECORD
+           PERFORM UPDATE-ONE-PAYMENT-STATUS
+               UNTIL WS-END-OF-PAYMENTS
+
+           CLOSE PAYMENT-FILE.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+      * INITIALIZE-RUN picks up today's date and the site-configured
+      * retry window, the same PARAMETER-FILE-with-fallback shape
+      * CUSTOMER-MANAGEMENT uses for CUSTPARM.DAT.
+       INITIALIZE-RUN.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           OPEN INPUT PARAMETER-FILE
+           IF WS-PARAMETER-FILE-STATUS = '00'
+               READ PARAMETER-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE PARM-RETRY-DAYS TO WS-RETRY-DAYS
+               END-READ
+               CLOSE PARAMETER-FILE
+           ELSE
+               DISPLAY 'PARAMETER-FILE not available, using defaults'
+           END-IF.
+
+      * LOAD-BANK-CONFIRMATIONS reads every confirmation the bank has
+      * sent this cycle into WS-CONFIRMATION-TABLE ahead of the main
+      * pass over PAYMENT-FILE.
+       LOAD-BANK-CONFIRMATIONS.
+           OPEN INPUT BANK-CONFIRMATION-FILE
+           IF WS-CONFIRM-FILE-STATUS NOT = '00'
+               DISPLAY 'BANK-CONFIRMATION-FILE not available, no '
+                   'statuses will advance this run'
+           ELSE
+               PERFORM READ-CONFIRMATION-RECORD
+               PERFORM APPEND-CONFIRMATION-ENTRY
+                   UNTIL WS-END-OF-CONFIRMATIONS
+               CLOSE BANK-CONFIRMATION-FILE
+           END-IF.
+
+       READ-CONFIRMATION-RECORD.
+           READ BANK-CONFIRMATION-FILE
+               AT END
+                   MOVE 'Y' TO WS-CONFIRM-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       APPEND-CONFIRMATION-ENTRY.
+           IF WS-CONFIRMATION-COUNT < 1000
+               ADD 1 TO WS-CONFIRMATION-COUNT
+               MOVE CONF-PAYMENT-ID
+                   TO WS-CONF-PAYMENT-ID (WS-CONFIRMATION-COUNT)
+               MOVE CONF-STATUS-CODE
+                   TO WS-CONF-STATUS-CODE (WS-CONFIRMATION-COUNT)
+               MOVE CONF-DATE
+                   TO WS-CONF-DATE (WS-CONFIRMATION-COUNT)
+           ELSE
+               DISPLAY 'WS-CONFIRMATION-TABLE is full at 1000 '
+                   'entries, BANK-CONFIRMATION-FILE has more than '
+                   'this run can load'
+           END-IF
+           PERFORM READ-CONFIRMATION-RECORD.
+
+       READ-PAYMENT-RECORD.
+           READ PAYMENT-FILE
+               AT END
+                   MOVE 'Y' TO WS-PAYMENT-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+      * UPDATE-ONE-PAYMENT-STATUS moves a confirmed payment straight
+      * to CLEARED/RETURNED/VOID; anything unconfirmed and still blank
+      * defaults to PENDING so the field is never left empty.
+       UPDATE-ONE-PAYMENT-STATUS.
+           PERFORM LOOKUP-BANK-CONFIRMATION
+
+           IF CONFIRMATION-WAS-FOUND
+               EVALUATE WS-MATCHED-STATUS-CODE
+                   WHEN 'C'
+                       SET PAYMENT-STATUS-CLEARED TO TRUE
+                   WHEN 'R'
+                       SET PAYMENT-STATUS-RETURNED TO TRUE
+                       MOVE WS-MATCHED-CONF-DATE TO
+                           PAYMENT-DECLINE-DATE
+                   WHEN 'V'
+                       SET PAYMENT-STATUS-VOID TO TRUE
+               END-EVALUATE
+           ELSE
+               IF PAYMENT-STATUS = SPACES
+                   SET PAYMENT-STATUS-PENDING TO TRUE
+               END-IF
+           END-IF
+
+           PERFORM RETRY-DECLINED-CREDIT-PAYMENT
+
+           REWRITE PAYMENT-RECORD
+           IF WS-PAYMENT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to rewrite PAYMENT-ID ' PAYMENT-ID
+                   ', status: ' WS-PAYMENT-FILE-STATUS
+           END-IF
+
+           PERFORM READ-PAYMENT-RECORD.
+
+      * A RETURNED CREDIT-PAYMENT is re-presented on its own once
+      * WS-RETRY-DAYS have passed since PAYMENT-DECLINE-DATE (the bank
+      * confirmation's own CONF-DATE, stamped when the RETURNED status
+      * was set, not PAYMENT-DATE -- the original payment date is
+      * almost always already older than the retry window, which would
+      * flip the payment straight back to PENDING before RETURNED was
+      * ever durably observable): the status goes back to PENDING and
+      * PAYMENT-DATE is reset to today so the payment flows through
+      * LOOKUP-BANK-CONFIRMATION again next cycle instead of re-firing
+      * every run after the window opens.
+       RETRY-DECLINED-CREDIT-PAYMENT.
+           IF PAYMENT-IS-CREDIT AND PAYMENT-STATUS-RETURNED
+               COMPUTE WS-DAYS-SINCE-PAYMENT =
+                   FUNCTION INTEGER-OF-DATE (WS-RUN-DATE) -
+                   FUNCTION INTEGER-OF-DATE (PAYMENT-DECLINE-DATE)
+               IF WS-DAYS-SINCE-PAYMENT >= WS-RETRY-DAYS
+                   SET PAYMENT-STATUS-PENDING TO TRUE
+                   MOVE WS-RUN-DATE TO PAYMENT-DATE
+                   DISPLAY 'Retrying declined credit payment '
+                       PAYMENT-ID
+               END-IF
+           END-IF.
+
+       LOOKUP-BANK-CONFIRMATION.
+           MOVE 'N' TO WS-CONFIRMATION-FOUND-SWITCH
+           PERFORM VARYING WS-CONFIRMATION-INDEX FROM 1 BY 1
+               UNTIL WS-CONFIRMATION-INDEX > WS-CONFIRMATION-COUNT
+               IF WS-CONF-PAYMENT-ID (WS-CONFIRMATION-INDEX) =
+                       PAYMENT-ID
+                   MOVE WS-CONF-STATUS-CODE (WS-CONFIRMATION-INDEX)
+                       TO WS-MATCHED-STATUS-CODE
+                   MOVE WS-CONF-DATE (WS-CONFIRMATION-INDEX)
+                       TO WS-MATCHED-CONF-DATE
+                   SET CONFIRMATION-WAS-FOUND TO TRUE
+               END-IF
+           END-PERFORM.
