@@ -0,0 +1,160 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-DUPLICATE-SCAN.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2026.
+
+      * Scans CUSTOMER-MASTER-FILE for records sharing the same
+      * CUSTOMER-NAME and CUSTOMER-EMAIL and lists them as
+      * merge candidates. Sorts the master on NAME/EMAIL and flags
+      * adjacent matches rather than comparing every record pair.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-MASTER-FILE ASSIGN TO 'CUSTMAST.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CUSTOMER-ID
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE ASSIGN TO 'DUPESORT.TMP'.
+
+           SELECT DUPLICATE-REPORT ASSIGN TO 'CUSTDUPE.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUPLICATE-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-MASTER-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CUSTOMER-RECORD.
+           05 CUSTOMER-ID         PIC 9(10).
+           05 CUSTOMER-NAME       PIC X(50).
+           05 CUSTOMER-EMAIL      PIC X(100).
+           05 CUSTOMER-BALANCE    PIC S9(15)V99.
+           05 CUSTOMER-STATUS     PIC X(10).
+           05 CUSTOMER-CREATED    PIC 9(8).
+           05 CUSTOMER-ADDRESS.
+              10 STREET           PIC X(30).
+              10 CITY             PIC X(20).
+              10 STATE            PIC X(2).
+              10 ZIP-CODE         PIC X(10).
+           05 CUSTOMER-PHONE      PIC X(15) OCCURS 3.
+           05 CUSTOMER-NOTES      PIC X(200).
+
+       SD  SORT-WORK-FILE.
+       01  SORT-RECORD.
+           05 SORT-CUSTOMER-NAME  PIC X(50).
+           05 SORT-CUSTOMER-EMAIL PIC X(100).
+           05 SORT-CUSTOMER-ID    PIC 9(10).
+
+      * DUPLICATE-REPORT lists each merge candidate pair: the earlier
+      * CUSTOMER-ID on file next to the one that matches its name and
+      * e-mail.
+       FD  DUPLICATE-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  DUPLICATE-RECORD.
+           05 DUPE-CUSTOMER-ID-1  PIC 9(10).
+           05 DUPE-CUSTOMER-ID-2  PIC 9(10).
+           05 DUPE-CUSTOMER-NAME  PIC X(50).
+           05 DUPE-CUSTOMER-EMAIL PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 WS-CUSTOMER-FILE-STATUS  PIC X(2) VALUE '00'.
+       01 WS-DUPLICATE-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-SORT-EOF-SWITCH       PIC X(1) VALUE 'N'.
+           88 WS-SORT-END-OF-FILE  VALUE 'Y'.
+       01 WS-CUSTOMER-EOF-SWITCH   PIC X(1) VALUE 'N'.
+           88 WS-CUSTOMER-END-OF-FILE VALUE 'Y'.
+
+       01 WS-PREV-CUSTOMER-NAME    PIC X(50) VALUE SPACES.
+       01 WS-PREV-CUSTOMER-EMAIL   PIC X(100) VALUE SPACES.
+       01 WS-PREV-CUSTOMER-ID      PIC 9(10) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN OUTPUT DUPLICATE-REPORT
+           IF WS-DUPLICATE-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open DUPLICATE-REPORT, status: '
+                   WS-DUPLICATE-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SORT-CUSTOMER-NAME
+                                SORT-CUSTOMER-EMAIL
+               INPUT PROCEDURE IS LOAD-CUSTOMER-RECORDS
+               OUTPUT PROCEDURE IS SCAN-FOR-DUPLICATES
+
+           CLOSE DUPLICATE-REPORT.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+      * LOAD-CUSTOMER-RECORDS is the SORT input procedure. CUSTOMER-
+      * RECORD's field order (ID/NAME/EMAIL/...) does not match
+      * SORT-RECORD's (NAME/EMAIL/ID), so each field is MOVEd by name
+      * rather than relying on SORT ... USING's positional group MOVE.
+       LOAD-CUSTOMER-RECORDS.
+           OPEN INPUT CUSTOMER-MASTER-FILE
+           IF WS-CUSTOMER-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open CUSTOMER-MASTER-FILE, status: '
+                   WS-CUSTOMER-FILE-STATUS
+           ELSE
+               PERFORM READ-CUSTOMER-RECORD
+               PERFORM RELEASE-CUSTOMER-RECORD
+                   UNTIL WS-CUSTOMER-END-OF-FILE
+               CLOSE CUSTOMER-MASTER-FILE
+           END-IF.
+
+       READ-CUSTOMER-RECORD.
+           READ CUSTOMER-MASTER-FILE
+               AT END
+                   SET WS-CUSTOMER-END-OF-FILE TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       RELEASE-CUSTOMER-RECORD.
+           MOVE CUSTOMER-NAME  TO SORT-CUSTOMER-NAME
+           MOVE CUSTOMER-EMAIL TO SORT-CUSTOMER-EMAIL
+           MOVE CUSTOMER-ID    TO SORT-CUSTOMER-ID
+           RELEASE SORT-RECORD
+           PERFORM READ-CUSTOMER-RECORD.
+
+      * SCAN-FOR-DUPLICATES is the SORT output procedure: it reads
+      * the sorted records back with RETURN and flags any record
+      * whose NAME/EMAIL matches the one immediately before it.
+       SCAN-FOR-DUPLICATES.
+           PERFORM RETURN-SORTED-RECORD
+           PERFORM COMPARE-SORTED-RECORD
+               UNTIL WS-SORT-END-OF-FILE.
+
+       RETURN-SORTED-RECORD.
+           RETURN SORT-WORK-FILE
+               AT END
+                   SET WS-SORT-END-OF-FILE TO TRUE
+               NOT AT END
+                   CONTINUE
+           END-RETURN.
+
+       COMPARE-SORTED-RECORD.
+           IF SORT-CUSTOMER-NAME = WS-PREV-CUSTOMER-NAME
+                   AND SORT-CUSTOMER-EMAIL = WS-PREV-CUSTOMER-EMAIL
+               PERFORM WRITE-DUPLICATE-RECORD
+           END-IF
+
+           MOVE SORT-CUSTOMER-NAME  TO WS-PREV-CUSTOMER-NAME
+           MOVE SORT-CUSTOMER-EMAIL TO WS-PREV-CUSTOMER-EMAIL
+           MOVE SORT-CUSTOMER-ID    TO WS-PREV-CUSTOMER-ID
+           PERFORM RETURN-SORTED-RECORD.
+
+       WRITE-DUPLICATE-RECORD.
+           MOVE WS-PREV-CUSTOMER-ID  TO DUPE-CUSTOMER-ID-1
+           MOVE SORT-CUSTOMER-ID     TO DUPE-CUSTOMER-ID-2
+           MOVE SORT-CUSTOMER-NAME   TO DUPE-CUSTOMER-NAME
+           MOVE SORT-CUSTOMER-EMAIL  TO DUPE-CUSTOMER-EMAIL
+           WRITE DUPLICATE-RECORD
+
+           DISPLAY 'Possible duplicate: ' SORT-CUSTOMER-NAME
+               ' / ' SORT-CUSTOMER-EMAIL.
