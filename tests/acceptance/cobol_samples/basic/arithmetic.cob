@@ -1,29 +1,108 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. ARITHMETIC-OPERATIONS.
-       AUTHOR. COBGO-ACCEPTANCE-TESTS.
-       DATE-WRITTEN. 2024.
-       
-       * Basic arithmetic operations
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 FIRST-NUMBER    PIC 9(5)V99 VALUE 123.45.
-       01 SECOND-NUMBER   PIC 9(5)V99 VALUE 67.89.
-       01 RESULT-ADD      PIC 9(6)V99.
-       01 RESULT-SUB      PIC 9(6)V99.
-       01 RESULT-MULT     PIC 9(8)V99.
-       01 RESULT-DIV      PIC 9(6)V99.
-       
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           COMPUTE RESULT-ADD = FIRST-NUMBER + SECOND-NUMBER
-           COMPUTE RESULT-SUB = FIRST-NUMBER - SECOND-NUMBER
-           COMPUTE RESULT-MULT = FIRST-NUMBER * SECOND-NUMBER
-           COMPUTE RESULT-DIV = FIRST-NUMBER / SECOND-NUMBER
-           
-           DISPLAY 'Addition: ' RESULT-ADD
-           DISPLAY 'Subtraction: ' RESULT-SUB
-           DISPLAY 'Multiplication: ' RESULT-MULT
-           DISPLAY 'Division: ' RESULT-DIV
-           
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARITHMETIC-OPERATIONS.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2024.
+
+      * Basic arithmetic operations
+      * 2026 Driven from ARITHMETIC-INPUT-FILE instead of a single
+      *      hardcoded pair; results are signed and ROUNDED with
+      *      ON SIZE ERROR checking.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARITHMETIC-INPUT-FILE ASSIGN TO 'ARITHIN.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARITHMETIC-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  ARITHMETIC-INPUT-RECORD.
+           05 IN-FIRST-NUMBER     PIC 9(5)V99.
+           05 IN-SECOND-NUMBER    PIC 9(5)V99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-INPUT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-EOF-SWITCH        PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT  VALUE 'Y'.
+       01 FIRST-NUMBER    PIC 9(5)V99 VALUE 0.
+       01 SECOND-NUMBER   PIC 9(5)V99 VALUE 0.
+       01 RESULT-ADD      PIC S9(6)V99.
+       01 RESULT-SUB      PIC S9(6)V99.
+       01 RESULT-MULT     PIC S9(8)V99.
+       01 RESULT-DIV      PIC S9(6)V99.
+       01 WS-SIZE-ERROR-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-SIZE-ERROR-OCCURRED VALUE 'Y'.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN INPUT ARITHMETIC-INPUT-FILE
+           IF WS-INPUT-FILE-STATUS NOT = '00'
+               DISPLAY 'Unable to open ARITHMETIC-INPUT-FILE, status: '
+                   WS-INPUT-FILE-STATUS
+               GO TO MAIN-PARAGRAPH-EXIT
+           END-IF
+
+           PERFORM READ-ARITHMETIC-INPUT-RECORD
+           PERFORM PROCESS-ONE-NUMBER-PAIR
+               UNTIL WS-END-OF-INPUT
+
+           CLOSE ARITHMETIC-INPUT-FILE.
+
+       MAIN-PARAGRAPH-EXIT.
+           STOP RUN.
+
+       READ-ARITHMETIC-INPUT-RECORD.
+           READ ARITHMETIC-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       PROCESS-ONE-NUMBER-PAIR.
+           MOVE IN-FIRST-NUMBER  TO FIRST-NUMBER
+           MOVE IN-SECOND-NUMBER TO SECOND-NUMBER
+           PERFORM CALCULATE-RESULTS
+           PERFORM DISPLAY-RESULTS
+           PERFORM READ-ARITHMETIC-INPUT-RECORD.
+
+      * CALCULATE-RESULTS rounds every COMPUTE for financial-grade
+      * consistency and flags WS-SIZE-ERROR-OCCURRED (overflow, or a
+      * SECOND-NUMBER of zero on the divide) instead of letting any of
+      * them truncate silently.
+       CALCULATE-RESULTS.
+           MOVE 'N' TO WS-SIZE-ERROR-SWITCH
+
+           COMPUTE RESULT-ADD ROUNDED = FIRST-NUMBER + SECOND-NUMBER
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE
+
+           COMPUTE RESULT-SUB ROUNDED = FIRST-NUMBER - SECOND-NUMBER
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE
+
+           COMPUTE RESULT-MULT ROUNDED = FIRST-NUMBER * SECOND-NUMBER
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE
+
+           COMPUTE RESULT-DIV ROUNDED = FIRST-NUMBER / SECOND-NUMBER
+               ON SIZE ERROR
+                   SET WS-SIZE-ERROR-OCCURRED TO TRUE
+           END-COMPUTE.
+
+       DISPLAY-RESULTS.
+           DISPLAY 'First: ' FIRST-NUMBER ' Second: ' SECOND-NUMBER
+           DISPLAY 'Addition: ' RESULT-ADD
+           DISPLAY 'Subtraction: ' RESULT-SUB
+           DISPLAY 'Multiplication: ' RESULT-MULT
+           DISPLAY 'Division: ' RESULT-DIV
+           IF WS-SIZE-ERROR-OCCURRED
+               DISPLAY 'WARNING: size error on one or more '
+                   'computations for this pair'
+           END-IF.
