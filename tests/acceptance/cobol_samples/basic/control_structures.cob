@@ -1,36 +1,81 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CONTROL-STRUCTURES.
-       AUTHOR. COBGO-ACCEPTANCE-TESTS.
-       DATE-WRITTEN. 2024.
-       
-       * Control structures: IF-THEN-ELSE and PERFORM
-       
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 USER-AGE        PIC 9(3) VALUE 25.
-       01 USER-STATUS     PIC X(10).
-       01 LOOP-COUNTER    PIC 9(3) VALUE 0.
-       01 MAX-LOOPS       PIC 9(3) VALUE 5.
-       
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           PERFORM AGE-CLASSIFICATION
-           PERFORM LOOP-EXAMPLE
-           STOP RUN.
-       
-       AGE-CLASSIFICATION.
-           IF USER-AGE < 18
-               MOVE 'MINOR' TO USER-STATUS
-           ELSE IF USER-AGE < 65
-               MOVE 'ADULT' TO USER-STATUS
-           ELSE
-               MOVE 'SENIOR' TO USER-STATUS
-           END-IF
-           
-           DISPLAY 'Age: ' USER-AGE ' Status: ' USER-STATUS.
-       
-       LOOP-EXAMPLE.
-           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1
-               UNTIL LOOP-COUNTER > MAX-LOOPS
-               DISPLAY 'Loop iteration: ' LOOP-COUNTER
-           END-PERFORM.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONTROL-STRUCTURES.
+       AUTHOR. COBGO-ACCEPTANCE-TESTS.
+       DATE-WRITTEN. 2024.
+
+      * Control structures: IF-THEN-ELSE and PERFORM
+      * 2026 AGE-CLASSIFICATION thresholds now load from
+      *      AGE-THRESHOLD-FILE when present, and a CHILD bracket
+      *      splits out ages under WS-CHILD-THRESHOLD from MINOR.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AGE-THRESHOLD-FILE ASSIGN TO 'AGETHRSH.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-THRESHOLD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AGE-THRESHOLD-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  AGE-THRESHOLD-RECORD.
+           05 THRESH-CHILD-AGE    PIC 9(3).
+           05 THRESH-MINOR-AGE    PIC 9(3).
+           05 THRESH-SENIOR-AGE   PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01 USER-AGE        PIC 9(3) VALUE 25.
+       01 USER-STATUS     PIC X(10).
+       01 LOOP-COUNTER    PIC 9(3) VALUE 0.
+       01 MAX-LOOPS       PIC 9(3) VALUE 5.
+       01 WS-THRESHOLD-FILE-STATUS PIC X(2) VALUE '00'.
+
+      * Defaults stand until AGE-THRESHOLD-FILE supplies a parameter
+      * record, so underwriting can move these cutoffs without a
+      * recompile.
+       01 WS-CHILD-THRESHOLD  PIC 9(3) VALUE 13.
+       01 WS-MINOR-THRESHOLD  PIC 9(3) VALUE 18.
+       01 WS-SENIOR-THRESHOLD PIC 9(3) VALUE 65.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           PERFORM LOAD-AGE-THRESHOLDS
+           PERFORM AGE-CLASSIFICATION
+           PERFORM LOOP-EXAMPLE
+           STOP RUN.
+
+       LOAD-AGE-THRESHOLDS.
+           OPEN INPUT AGE-THRESHOLD-FILE
+           IF WS-THRESHOLD-FILE-STATUS = '00'
+               READ AGE-THRESHOLD-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE THRESH-CHILD-AGE  TO WS-CHILD-THRESHOLD
+                       MOVE THRESH-MINOR-AGE  TO WS-MINOR-THRESHOLD
+                       MOVE THRESH-SENIOR-AGE TO WS-SENIOR-THRESHOLD
+               END-READ
+               CLOSE AGE-THRESHOLD-FILE
+           END-IF.
+
+       AGE-CLASSIFICATION.
+           IF USER-AGE < WS-CHILD-THRESHOLD
+               MOVE 'CHILD' TO USER-STATUS
+           ELSE IF USER-AGE < WS-MINOR-THRESHOLD
+               MOVE 'MINOR' TO USER-STATUS
+           ELSE IF USER-AGE < WS-SENIOR-THRESHOLD
+               MOVE 'ADULT' TO USER-STATUS
+           ELSE
+               MOVE 'SENIOR' TO USER-STATUS
+           END-IF
+           END-IF
+           END-IF
+
+           DISPLAY 'Age: ' USER-AGE ' Status: ' USER-STATUS.
+
+       LOOP-EXAMPLE.
+           PERFORM VARYING LOOP-COUNTER FROM 1 BY 1
+               UNTIL LOOP-COUNTER > MAX-LOOPS
+               DISPLAY 'Loop iteration: ' LOOP-COUNTER
+           END-PERFORM.
