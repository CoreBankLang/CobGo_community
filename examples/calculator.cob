@@ -1,44 +1,176 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CALCULATOR.
-       AUTHOR. COBGO-EXAMPLES.
-       DATE-WRITTEN. 2024-01-01.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 WS-NUM1 PIC 9(5) VALUE 0.
-       01 WS-NUM2 PIC 9(5) VALUE 0.
-       01 WS-RESULT PIC 9(10) VALUE 0.
-       01 WS-OPERATION PIC X(1) VALUE ' '.
-       01 WS-CONTINUE PIC X(1) VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       MAIN-PARAGRAPH.
-           PERFORM UNTIL WS-CONTINUE = 'N'
-               DISPLAY 'Enter first number: '
-               ACCEPT WS-NUM1
-               DISPLAY 'Enter second number: '
-               ACCEPT WS-NUM2
-               DISPLAY 'Enter operation (+, -, *, /): '
-               ACCEPT WS-OPERATION
-               
-               EVALUATE WS-OPERATION
-                   WHEN '+'
-                       ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT
-                   WHEN '-'
-                       SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT
-                   WHEN '*'
-                       MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
-                   WHEN '/'
-                       DIVIDE WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
-                   WHEN OTHER
-                       DISPLAY 'Invalid operation'
-                       MOVE 0 TO WS-RESULT
-               END-EVALUATE
-               
-               DISPLAY 'Result: ' WS-RESULT
-               DISPLAY 'Continue? (Y/N): '
-               ACCEPT WS-CONTINUE
-           END-PERFORM
-           
-           DISPLAY 'Goodbye!'
-           STOP RUN.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULATOR.
+       AUTHOR. COBGO-EXAMPLES.
+       DATE-WRITTEN. 2024-01-01.
+
+      * 2026 Divide shows its remainder, guards against divide-by-
+      *      zero, carries signed numbers, logs every calculation to
+      *      CALC-LOG-FILE, and can run unattended off CALC-INPUT-FILE
+      *      when that file is present instead of prompting with
+      *      ACCEPT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-INPUT-FILE ASSIGN TO 'CALCBTCH.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-FILE-STATUS.
+
+           SELECT CALC-LOG-FILE ASSIGN TO 'CALCLOG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-INPUT-RECORD.
+           05 IN-NUM1             PIC S9(5).
+           05 IN-NUM2             PIC S9(5).
+           05 IN-OPERATION        PIC X(1).
+
+       FD  CALC-LOG-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CALC-LOG-RECORD.
+           05 LOG-NUM1             PIC S9(5).
+           05 LOG-NUM2             PIC S9(5).
+           05 LOG-OPERATION        PIC X(1).
+           05 LOG-RESULT           PIC S9(10).
+           05 LOG-REMAINDER        PIC S9(5).
+           05 LOG-RUN-DATE         PIC 9(8).
+           05 LOG-RUN-TIME         PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01 WS-NUM1 PIC S9(5) VALUE 0.
+       01 WS-NUM2 PIC S9(5) VALUE 0.
+       01 WS-RESULT PIC S9(10) VALUE 0.
+       01 WS-REMAINDER PIC S9(5) VALUE 0.
+       01 WS-OPERATION PIC X(1) VALUE ' '.
+       01 WS-CONTINUE PIC X(1) VALUE 'Y'.
+       01 WS-INPUT-FILE-STATUS PIC X(2) VALUE '00'.
+       01 WS-LOG-FILE-STATUS   PIC X(2) VALUE '00'.
+       01 WS-INPUT-EOF-SWITCH  PIC X(1) VALUE 'N'.
+           88 WS-END-OF-INPUT  VALUE 'Y'.
+       01 WS-BATCH-MODE-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-IS-BATCH-MODE VALUE 'Y'.
+       01 WS-LOG-AVAILABLE-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-LOG-IS-AVAILABLE VALUE 'Y'.
+       01 WS-SKIP-DISPLAY-SWITCH PIC X(1) VALUE 'N'.
+           88 WS-SKIP-RESULT-DISPLAY VALUE 'Y'.
+       01 WS-LOG-RUN-DATE      PIC 9(8).
+       01 WS-LOG-RUN-TIME      PIC 9(8).
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH.
+           OPEN EXTEND CALC-LOG-FILE
+           IF WS-LOG-FILE-STATUS = '00'
+               SET WS-LOG-IS-AVAILABLE TO TRUE
+           ELSE
+               DISPLAY 'Unable to open CALC-LOG-FILE, status: '
+                   WS-LOG-FILE-STATUS ' - calculations will not be '
+                   'logged'
+           END-IF
+
+           OPEN INPUT CALC-INPUT-FILE
+           IF WS-INPUT-FILE-STATUS = '00'
+               SET WS-IS-BATCH-MODE TO TRUE
+           END-IF
+
+           IF WS-IS-BATCH-MODE
+               PERFORM READ-CALC-INPUT-RECORD
+               PERFORM PROCESS-ONE-BATCH-CALCULATION
+                   UNTIL WS-END-OF-INPUT
+               CLOSE CALC-INPUT-FILE
+           ELSE
+               PERFORM UNTIL WS-CONTINUE = 'N'
+                   DISPLAY 'Enter first number: '
+                   ACCEPT WS-NUM1
+                   DISPLAY 'Enter second number: '
+                   ACCEPT WS-NUM2
+                   DISPLAY 'Enter operation (+, -, *, /): '
+                   ACCEPT WS-OPERATION
+
+                   PERFORM PERFORM-CALCULATION
+
+                   IF NOT WS-SKIP-RESULT-DISPLAY
+                       DISPLAY 'Continue? (Y/N): '
+                       ACCEPT WS-CONTINUE
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-LOG-IS-AVAILABLE
+               CLOSE CALC-LOG-FILE
+           END-IF
+
+           DISPLAY 'Goodbye!'
+           STOP RUN.
+
+       READ-CALC-INPUT-RECORD.
+           READ CALC-INPUT-FILE
+               AT END
+                   MOVE 'Y' TO WS-INPUT-EOF-SWITCH
+               NOT AT END
+                   CONTINUE
+           END-READ.
+
+       PROCESS-ONE-BATCH-CALCULATION.
+           MOVE IN-NUM1      TO WS-NUM1
+           MOVE IN-NUM2      TO WS-NUM2
+           MOVE IN-OPERATION TO WS-OPERATION
+           PERFORM PERFORM-CALCULATION
+           PERFORM READ-CALC-INPUT-RECORD.
+
+      * PERFORM-CALCULATION sets WS-SKIP-RESULT-DISPLAY on a
+      * divide-by-zero so the caller's loop skips straight back to the
+      * next prompt/record instead of showing a bogus result.
+       PERFORM-CALCULATION.
+           MOVE 'N' TO WS-SKIP-DISPLAY-SWITCH
+           MOVE 0   TO WS-REMAINDER
+
+           EVALUATE WS-OPERATION
+               WHEN '+'
+                   ADD WS-NUM1 TO WS-NUM2 GIVING WS-RESULT
+               WHEN '-'
+                   SUBTRACT WS-NUM2 FROM WS-NUM1 GIVING WS-RESULT
+               WHEN '*'
+                   MULTIPLY WS-NUM1 BY WS-NUM2 GIVING WS-RESULT
+               WHEN '/'
+                   IF WS-NUM2 = 0
+                       DISPLAY 'Cannot divide by zero, try again'
+                       SET WS-SKIP-RESULT-DISPLAY TO TRUE
+                   ELSE
+                       DIVIDE WS-NUM1 BY WS-NUM2
+                           GIVING WS-RESULT REMAINDER WS-REMAINDER
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'Invalid operation'
+                   MOVE 0 TO WS-RESULT
+           END-EVALUATE
+
+           IF NOT WS-SKIP-RESULT-DISPLAY
+               PERFORM DISPLAY-CALCULATION-RESULT
+               PERFORM LOG-CALCULATION-RESULT
+           END-IF.
+
+       DISPLAY-CALCULATION-RESULT.
+           IF WS-OPERATION = '/'
+               DISPLAY 'Result: ' WS-RESULT ' Remainder: '
+                   WS-REMAINDER
+           ELSE
+               DISPLAY 'Result: ' WS-RESULT
+           END-IF.
+
+       LOG-CALCULATION-RESULT.
+           IF WS-LOG-IS-AVAILABLE
+               ACCEPT WS-LOG-RUN-DATE FROM DATE YYYYMMDD
+               ACCEPT WS-LOG-RUN-TIME FROM TIME
+               MOVE WS-NUM1              TO LOG-NUM1
+               MOVE WS-NUM2              TO LOG-NUM2
+               MOVE WS-OPERATION         TO LOG-OPERATION
+               MOVE WS-RESULT            TO LOG-RESULT
+               MOVE WS-REMAINDER         TO LOG-REMAINDER
+               MOVE WS-LOG-RUN-DATE      TO LOG-RUN-DATE
+               MOVE WS-LOG-RUN-TIME (1:6) TO LOG-RUN-TIME
+               WRITE CALC-LOG-RECORD
+           END-IF.
