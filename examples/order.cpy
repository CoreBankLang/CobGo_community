@@ -23,4 +23,4 @@
               10 SHIP-METHOD      PIC X(20).
               10 SHIP-ADDRESS     PIC X(100).
               10 SHIP-DATE        PIC 9(8).
-           05 ORDER-NOTES         PIC X(500).
+           05 CURRENCY-CODE       PIC X(3).
