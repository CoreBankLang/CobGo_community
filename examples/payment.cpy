@@ -23,3 +23,5 @@
            05 PAYMENT-DATE        PIC 9(8).
            05 PAYMENT-STATUS      PIC X(10).
            05 PAYMENT-NOTES       PIC X(200).
+           05 CURRENCY-CODE       PIC X(3).
+           05 PAYMENT-DECLINE-DATE PIC 9(8).
