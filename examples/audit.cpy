@@ -0,0 +1,18 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-COPYBOOK.
+       AUTHOR. COBGO.
+       DATE-WRITTEN. 2026.
+
+      * Shared audit-trail record copybook. CUSTOMER-MANAGEMENT,
+      * ORDER-PROCESSING, and PAYMENT-PROCESSING each write one of
+      * these to AUDIT-FILE for every change they make, so compliance
+      * has a single who/what/when trail instead of scraping console
+      * output from three different programs.
+
+       01 AUDIT-RECORD.
+           05 AUDIT-DATE        PIC 9(8).
+           05 AUDIT-TIME        PIC 9(6).
+           05 AUDIT-PROGRAM-ID  PIC X(30).
+           05 AUDIT-RECORD-KEY  PIC X(20).
+           05 AUDIT-OLD-VALUE   PIC X(30).
+           05 AUDIT-NEW-VALUE   PIC X(30).
